@@ -0,0 +1,40 @@
+000001*================================================================
+000002* CASTUFF.CPY
+000003*
+000004* CA-STUFF COMMAREA LAYOUT
+000005*
+000006* COMMON COMMAREA PASSED ON THE XCTL FROM TESTANTLR115 TO
+000007* PGMA0001.  ANY PROGRAM ON EITHER SIDE OF THAT HAND-OFF MUST
+000008* COPY THIS MEMBER RATHER THAN HAND-ROLL THE LAYOUT, SO THE TWO
+000009* SIDES CANNOT DRIFT OUT OF ALIGNMENT WITH EACH OTHER.
+000010*
+000011* MAINTENANCE HISTORY
+000012* DATE       INIT   DESCRIPTION
+000013* ---------- ------ ----------------------------------------------
+000014* 2026-08-09 JFM    INITIAL VERSION - HEADER WITH TRANSACTION
+000015*                   CODE, RETURN CODE, AND FREE-TEXT MESSAGE.
+000016* 2026-08-09 JFM    ADDED CA-VERSION AS THE FIRST FIELD SO A
+000017*                   RECEIVER CAN TELL WHETHER THE SENDER IS
+000018*                   RUNNING AN OLDER COPY OF THIS LAYOUT BEFORE
+000019*                   IT TOUCHES ANY OTHER FIELD.  CURRENT VERSION
+000020*                   IS 02 - CALLERS STILL SENDING 01 DO NOT SET
+000021*                   CA-DATA, SO A RECEIVER MUST NOT TRUST IT.
+000022* 2026-08-09 JFM    ADDED CA-DATA-LEN SO A SENDER GETMAINING A
+000023*                   DYNAMIC COMMAREA CAN TELL A RECEIVER HOW
+000024*                   MANY BYTES OF CA-DATA ARE ACTUALLY PRESENT,
+000025*                   SINCE THE COMMAREA NO LONGER ALWAYS ARRIVES
+000026*                   AT ITS FULL COMPILED-IN LENGTH.
+000027*================================================================
+000028 01  CA-STUFF.
+000029     05  CA-VERSION                PIC 9(02).
+000030         88  CA-VERSION-CURRENT        VALUE 02.
+000031     05  CA-HEADER.
+000032         10  CA-TRAN-CODE          PIC X(04).
+000033         10  CA-RETURN-CODE        PIC S9(04) COMP.
+000034             88  CA-RC-NORMAL          VALUE 0.
+000035             88  CA-RC-WARNING         VALUE 4.
+000036             88  CA-RC-ERROR           VALUE 8.
+000037             88  CA-RC-SEVERE          VALUE 12.
+000038         10  CA-MESSAGE            PIC X(79).
+000039         10  CA-DATA-LEN           PIC S9(04) COMP.
+000040     05  CA-DATA                   PIC X(512).
