@@ -0,0 +1,14 @@
+000001*================================================================
+000002* DL100ALP.CPY
+000003*
+000004* PARAMETER LAYOUT FOR THE DL100ALR OPERATOR-ALERT SUBPROGRAM.
+000005*
+000006* MAINTENANCE HISTORY
+000007* DATE       INIT   DESCRIPTION
+000008* ---------- ------ ----------------------------------------------
+000009* 2026-08-09 JFM    INITIAL VERSION.
+000010*================================================================
+000011 01  DL100-ALR-PARMS.
+000012     05  DL100-ALR-BLOCK-NO        PIC 9(01).
+000013     05  DL100-ALR-BRANCH-CODE     PIC X(08).
+000014     05  DL100-ALR-CANDIDATE-NAME  PIC X(08).
