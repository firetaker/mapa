@@ -0,0 +1,23 @@
+000001*================================================================
+000002* DL100AUD.CPY
+000003*
+000004* XCTL AUDIT TRAIL RECORD FOR TESTANTLR115.
+000005*
+000006* ONE RECORD IS WRITTEN EVERY TIME TESTANTLR115 TRANSFERS
+000007* CONTROL OUT VIA XCTL, SO A TRANSACTION THAT GOES MISSING
+000008* MID-FLOW CAN BE TRACED BACK THROUGH THE PROGRAMS IT PASSED
+000009* THROUGH INSTEAD OF RELYING ON WHOEVER HAPPENED TO BE WATCHING
+000010* THE CICS LOG AT THE TIME.
+000011*
+000012* MAINTENANCE HISTORY
+000013* DATE       INIT   DESCRIPTION
+000014* ---------- ------ ----------------------------------------------
+000015* 2026-08-09 JFM    INITIAL VERSION.
+000016*================================================================
+000017 01  DL100-AUD-RECORD.
+000018     05  DL100-AUD-TIMESTAMP       PIC X(26).
+000019     05  DL100-AUD-TERM-ID         PIC X(04).
+000020     05  DL100-AUD-USER-ID         PIC X(08).
+000021     05  DL100-AUD-SOURCE-PGM      PIC X(12).
+000022     05  DL100-AUD-TARGET-PGM      PIC X(08).
+000023     05  DL100-AUD-CA-LEN          PIC 9(08).
