@@ -0,0 +1,26 @@
+000001*================================================================
+000002* DL100BLD.CPY
+000003*
+000004* EFFECTIVE >>DEFINE VALUES RECORD FOR TESTANTLR352.
+000005*
+000006* ONE RECORD PER ROUTING BLOCK (1-5), CAPTURING THE IGY-ARCH,
+000007* VAR1, VAR2, AND IGY-CICS DIRECTIVE VALUES THAT WERE IN EFFECT
+000008* FOR THAT BLOCK AT THE LAST SUCCESSFUL COMPILE.  MAINTAINED BY
+000009* THE BUILD/PROMOTION PROCESS ALONGSIDE THE LOAD MODULE SO BATCH
+000010* JOBS CAN REASON ABOUT WHAT IS ACTUALLY RUNNING WITHOUT PARSING
+000011* SOURCE.
+000012*
+000013* MAINTENANCE HISTORY
+000014* DATE       INIT   DESCRIPTION
+000015* ---------- ------ ----------------------------------------------
+000016* 2026-08-09 JFM    INITIAL VERSION.
+000017*================================================================
+000018 01  DL100-BUILD-RECORD.
+000019     05  DL100-BLD-BLOCK-NO        PIC 9(01).
+000020     05  DL100-BLD-IGY-ARCH        PIC S9(04).
+000021     05  DL100-BLD-VAR1            PIC S9(04).
+000022     05  DL100-BLD-VAR2-SW         PIC X(01).
+000023         88  DL100-BLD-VAR2-DEFINED    VALUE 'Y'.
+000024     05  DL100-BLD-IGY-CICS-SW     PIC X(01).
+000025         88  DL100-BLD-IGY-CICS-DEFINED VALUE 'Y'.
+000026     05  DL100-BLD-COMPILE-DATE    PIC X(08).
