@@ -0,0 +1,23 @@
+000001*================================================================
+000002* DL100CHG.CPY
+000003*
+000004* PROMOTION CHANGE-LOG RECORD FOR TESTANTLR352 >>DEFINE OVERRIDES.
+000005*
+000006* ONE PERMANENT RECORD PER >>DEFINE VALUE EVER CHANGED DURING A
+000007* PROMOTION, SO "WHO AUTHORIZED THIS AND WHEN" CAN BE ANSWERED
+000008* FROM THIS LOG INSTEAD OF DIGGING THROUGH SOURCE CONTROL HISTORY
+000009* AND GUESSING.
+000010*
+000011* MAINTENANCE HISTORY
+000012* DATE       INIT   DESCRIPTION
+000013* ---------- ------ ----------------------------------------------
+000014* 2026-08-09 JFM    INITIAL VERSION.
+000015*================================================================
+000016 01  DL100-CHANGE-RECORD.
+000017     05  DL100-CHG-TIMESTAMP       PIC X(26).
+000018     05  DL100-CHG-BLOCK-NO        PIC 9(01).
+000019     05  DL100-CHG-FIELD-NAME      PIC X(12).
+000020     05  DL100-CHG-OLD-VALUE       PIC X(08).
+000021     05  DL100-CHG-NEW-VALUE       PIC X(08).
+000022     05  DL100-CHG-REQUESTOR       PIC X(08).
+000023     05  DL100-CHG-TICKET-REF      PIC X(12).
