@@ -0,0 +1,23 @@
+000001*================================================================
+000002* DL100CHI.CPY
+000003*
+000004* PROMOTION CHANGE REQUEST RECORD FOR TESTANTLR352 >>DEFINE
+000005* OVERRIDES.
+000006*
+000007* ONE RECORD PER >>DEFINE VALUE BEING CHANGED AS PART OF A
+000008* PROMOTION, SUPPLIED BY THE BUILD/PROMOTION PROCESS TO DL100CLG
+000009* SO THE CHANGE CAN BE WRITTEN TO THE PERMANENT DL100CHG LOG
+000010* BEFORE THE NEW VALUE GOES LIVE.
+000011*
+000012* MAINTENANCE HISTORY
+000013* DATE       INIT   DESCRIPTION
+000014* ---------- ------ ----------------------------------------------
+000015* 2026-08-09 JFM    INITIAL VERSION.
+000016*================================================================
+000017 01  DL100-CHANGE-REQUEST.
+000018     05  DL100-CHI-BLOCK-NO        PIC 9(01).
+000019     05  DL100-CHI-FIELD-NAME      PIC X(12).
+000020     05  DL100-CHI-OLD-VALUE       PIC X(08).
+000021     05  DL100-CHI-NEW-VALUE       PIC X(08).
+000022     05  DL100-CHI-REQUESTOR       PIC X(08).
+000023     05  DL100-CHI-TICKET-REF      PIC X(12).
