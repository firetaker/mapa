@@ -0,0 +1,24 @@
+000001*================================================================
+000002* DL100CND.CPY
+000003*
+000004* RESOLVED CONDITION TABLE FOR TESTANTLR353'S NINE >>IF BLOCKS.
+000005*
+000006* ONE ENTRY PER >>IF BLOCK IN TESTANTLR353 (PGM00001-PGM00009, IN
+000007* SOURCE ORDER), CARRYING THE SUBPROGRAM NAME THAT BLOCK CALLS
+000008* AND A SWITCH SAYING WHETHER THAT BLOCK'S CONDITION FIRES FOR A
+000009* GIVEN A/B/C/D COMBINATION.  SHARED BY DL100RES (WHICH FILLS IT
+000010* IN) AND ANY CALLER THAT NEEDS THE RESOLVED LIST - THE BATCH
+000011* DECISION-TABLE REPORT AND THE ONLINE INQUIRY SCREEN BOTH USE
+000012* THE SAME COPYBOOK SO THE TWO CANNOT DRIFT OUT OF STEP.
+000013*
+000014* MAINTENANCE HISTORY
+000015* DATE       INIT   DESCRIPTION
+000016* ---------- ------ ----------------------------------------------
+000017* 2026-08-09 JFM    INITIAL VERSION.
+000018*================================================================
+000019 01  DL100-CONDITION-TABLE.
+000020     05  DL100-COND-ENTRY OCCURS 9 TIMES
+000021             INDEXED BY DL100-COND-IDX.
+000022         10  DL100-COND-PGM-NAME       PIC X(08).
+000023         10  DL100-COND-FIRE-SW        PIC X(01) VALUE 'N'.
+000024             88  DL100-COND-FIRES              VALUE 'Y'.
