@@ -0,0 +1,18 @@
+000001*================================================================
+000002* DL100EXC.CPY
+000003*
+000004* EXCEPTION RECORD WRITTEN WHENEVER A TESTANTLR352 ROUTING POINT
+000005* FALLS THROUGH TO ITS >>WHEN OTHER BRANCH - I.E. THE COMPILED
+000006* DIRECTIVE COMBINATION DID NOT MATCH ANY KNOWN CONFIGURATION.
+000007*
+000008* MAINTENANCE HISTORY
+000009* DATE       INIT   DESCRIPTION
+000010* ---------- ------ ----------------------------------------------
+000011* 2026-08-09 JFM    INITIAL VERSION.
+000012*================================================================
+000013 01  DL100-EXCEPTION-RECORD.
+000014     05  DL100-EXC-TIMESTAMP       PIC X(26).
+000015     05  DL100-EXC-PROGRAM-NAME    PIC X(12).
+000016     05  DL100-EXC-BLOCK-NO        PIC 9(01).
+000017     05  DL100-EXC-BRANCH-CODE     PIC X(08).
+000018     05  DL100-EXC-CANDIDATE-NAME  PIC X(08).
