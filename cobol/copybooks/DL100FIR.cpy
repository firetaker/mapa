@@ -0,0 +1,22 @@
+000001*================================================================
+000002* DL100FIR.CPY
+000003*
+000004* TESTANTLR353 CONDITION-FIRING LOG RECORD.
+000005*
+000006* ONE RECORD IS WRITTEN BY DL100RES EVERY TIME IT RESOLVES AN
+000007* A/B/C/D COMBINATION, CARRYING THE COMBINATION CHECKED AND WHICH
+000008* OF THE NINE PGM00001-PGM00009 CONDITIONS FIRED, SO A DAILY
+000009* DASHBOARD CAN TALLY HOW OFTEN EACH ONE ACTUALLY FIRES.
+000010*
+000011* MAINTENANCE HISTORY
+000012* DATE       INIT   DESCRIPTION
+000013* ---------- ------ ----------------------------------------------
+000014* 2026-08-09 JFM    INITIAL VERSION.
+000015*================================================================
+000016 01  DL100-FIR-RECORD.
+000017     05  DL100-FIR-TIMESTAMP       PIC X(26).
+000018     05  DL100-FIR-FLAG-A          PIC X(01).
+000019     05  DL100-FIR-FLAG-B          PIC X(01).
+000020     05  DL100-FIR-FLAG-C          PIC X(01).
+000021     05  DL100-FIR-FLAG-D          PIC X(01).
+000022     05  DL100-FIR-FIRE-SW OCCURS 9 TIMES PIC X(01).
