@@ -0,0 +1,26 @@
+000001*================================================================
+000002* DL100FLE.CPY
+000003*
+000004* PER-ENVIRONMENT A/B/C/D FLAG SETTINGS RECORD FOR TESTANTLR353.
+000005*
+000006* ONE RECORD PER ENVIRONMENT (e.g. TEST, PROD) CARRYING THE
+000007* ENVIRONMENT'S NAME AND THE A/B/C/D FLAG SETTINGS ITS LOAD
+000008* MODULE WAS ACTUALLY COMPILED WITH, SO A DRIFT REPORT CAN
+000009* COMPARE ENVIRONMENTS WITHOUT PULLING AND DIFFING SOURCE BY
+000010* HAND.
+000011*
+000012* MAINTENANCE HISTORY
+000013* DATE       INIT   DESCRIPTION
+000014* ---------- ------ ----------------------------------------------
+000015* 2026-08-09 JFM    INITIAL VERSION.
+000016*================================================================
+000017 01  DL100-FLAG-ENV-RECORD.
+000018     05  DL100-FLE-ENV-NAME        PIC X(08).
+000019     05  DL100-FLE-FLAG-A          PIC X(01).
+000020         88  DL100-FLE-FLAG-A-ON       VALUE 'Y'.
+000021     05  DL100-FLE-FLAG-B          PIC X(01).
+000022         88  DL100-FLE-FLAG-B-ON       VALUE 'Y'.
+000023     05  DL100-FLE-FLAG-C          PIC X(01).
+000024         88  DL100-FLE-FLAG-C-ON       VALUE 'Y'.
+000025     05  DL100-FLE-FLAG-D          PIC X(01).
+000026         88  DL100-FLE-FLAG-D-ON       VALUE 'Y'.
