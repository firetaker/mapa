@@ -0,0 +1,24 @@
+000001*================================================================
+000002* DL100FLG.CPY
+000003*
+000004* A/B/C/D COMPILE-FLAG SETTINGS RECORD FOR TESTANTLR353.
+000005*
+000006* ONE RECORD CARRYING THE FOUR INDEPENDENT FLAG VALUES (A, B, C,
+000007* D) A BUILD WOULD BE COMPILED WITH, SO A BATCH JOB CAN EVALUATE
+000008* TESTANTLR353'S NINE >>IF CONDITIONS AGAINST A GIVEN COMBINATION
+000009* WITHOUT RECOMPILING THE PROGRAM ITSELF.
+000010*
+000011* MAINTENANCE HISTORY
+000012* DATE       INIT   DESCRIPTION
+000013* ---------- ------ ----------------------------------------------
+000014* 2026-08-09 JFM    INITIAL VERSION.
+000015*================================================================
+000016 01  DL100-FLAG-RECORD.
+000017     05  DL100-FLAG-A              PIC X(01).
+000018         88  DL100-FLAG-A-ON           VALUE 'Y'.
+000019     05  DL100-FLAG-B              PIC X(01).
+000020         88  DL100-FLAG-B-ON           VALUE 'Y'.
+000021     05  DL100-FLAG-C              PIC X(01).
+000022         88  DL100-FLAG-C-ON           VALUE 'Y'.
+000023     05  DL100-FLAG-D              PIC X(01).
+000024         88  DL100-FLAG-D-ON           VALUE 'Y'.
