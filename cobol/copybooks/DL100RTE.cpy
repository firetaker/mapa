@@ -0,0 +1,21 @@
+000001*================================================================
+000002* DL100RTE.CPY
+000003*
+000004* RECORD LAYOUT FOR THE DL100RTE RUNTIME ROUTING OVERRIDE TABLE.
+000005*
+000006* ONE RECORD PER EVALUATE-BLOCK/BRANCH COMBINATION IN TESTANTLR352.
+000007* OPERATIONS MAINTAINS THIS TABLE TO REPOINT AN ENVIRONMENT AT A
+000008* DIFFERENT SUBPROGRAM WITHOUT A RECOMPILE AND RE-PROMOTION.
+000009*
+000010* MAINTENANCE HISTORY
+000011* DATE       INIT   DESCRIPTION
+000012* ---------- ------ ----------------------------------------------
+000013* 2026-08-09 JFM    INITIAL VERSION.
+000014*================================================================
+000015 01  DL100-ROUTE-RECORD.
+000016     05  DL100-RTE-BLOCK-NO        PIC 9(01).
+000017     05  DL100-RTE-BRANCH-CODE     PIC X(08).
+000018     05  DL100-RTE-OVERRIDE-SW     PIC X(01).
+000019         88  DL100-RTE-OVERRIDE-ON     VALUE 'Y'.
+000020         88  DL100-RTE-OVERRIDE-OFF    VALUE 'N'.
+000021     05  DL100-RTE-OVERRIDE-NAME   PIC X(08).
