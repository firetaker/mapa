@@ -0,0 +1,19 @@
+000001*================================================================
+000002* DL100RTP.CPY
+000003*
+000004* PARAMETER LAYOUT FOR THE DL100RTR RUNTIME ROUTE RESOLVER.
+000005*
+000006* PASSED ON CALL 'DL100RTR' BY TESTANTLR352 AT EACH OF ITS FIVE
+000007* ROUTING POINTS SO THE ACTUAL SUBPROGRAM TO INVOKE CAN BE
+000008* OVERRIDDEN FROM THE DL100RTE RUNTIME TABLE WITHOUT A RECOMPILE.
+000009*
+000010* MAINTENANCE HISTORY
+000011* DATE       INIT   DESCRIPTION
+000012* ---------- ------ ----------------------------------------------
+000013* 2026-08-09 JFM    INITIAL VERSION.
+000014*================================================================
+000015 01  DL100-RTR-PARMS.
+000016     05  DL100-RTR-BLOCK-NO        PIC 9(01).
+000017     05  DL100-RTR-BRANCH-CODE     PIC X(08).
+000018     05  DL100-RTR-CANDIDATE-NAME  PIC X(08).
+000019     05  DL100-RTR-EFFECTIVE-NAME  PIC X(08).
