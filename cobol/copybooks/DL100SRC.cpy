@@ -0,0 +1,26 @@
+000001*================================================================
+000002* DL100SRC.CPY
+000003*
+000004* CURRENT-SOURCE >>DEFINE VALUES RECORD FOR TESTANTLR352.
+000005*
+000006* ONE RECORD PER ROUTING BLOCK (1-5), CAPTURING THE IGY-ARCH,
+000007* VAR1, VAR2, AND IGY-CICS DIRECTIVE VALUES THAT ARE IN EFFECT
+000008* FOR THAT BLOCK IN THE SOURCE LIBRARY RIGHT NOW.  MAINTAINED
+000009* BY THE SAME BUILD/PROMOTION PROCESS THAT MAINTAINS DL100BLD,
+000010* SO A RECONCILIATION JOB CAN TELL WHETHER THE RUNNING LOAD
+000011* MODULE STILL MATCHES WHAT IS CHECKED IN.
+000012*
+000013* MAINTENANCE HISTORY
+000014* DATE       INIT   DESCRIPTION
+000015* ---------- ------ ----------------------------------------------
+000016* 2026-08-09 JFM    INITIAL VERSION.
+000017*================================================================
+000018 01  DL100-SOURCE-RECORD.
+000019     05  DL100-SRC-BLOCK-NO        PIC 9(01).
+000020     05  DL100-SRC-IGY-ARCH        PIC S9(04).
+000021     05  DL100-SRC-VAR1            PIC S9(04).
+000022     05  DL100-SRC-VAR2-SW         PIC X(01).
+000023         88  DL100-SRC-VAR2-DEFINED    VALUE 'Y'.
+000024     05  DL100-SRC-IGY-CICS-SW     PIC X(01).
+000025         88  DL100-SRC-IGY-CICS-DEFINED VALUE 'Y'.
+000026     05  DL100-SRC-EDIT-DATE       PIC X(08).
