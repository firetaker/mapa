@@ -0,0 +1,20 @@
+000001*================================================================
+000002* DL100USE.CPY
+000003*
+000004* BRANCH-USAGE RECORD FOR TESTANTLR352.
+000005*
+000006* ONE RECORD IS WRITTEN BY DL100RTR EVERY TIME A ROUTING POINT
+000007* IN TESTANTLR352 IS RESOLVED, SO THE NIGHTLY USAGE TALLY
+000008* (DL100USR) CAN SHOW WHICH OF THE FIVE BRANCHES PER BLOCK ARE
+000009* STILL LIVE IN PRODUCTION AND WHICH ARE DEAD CODE.
+000010*
+000011* MAINTENANCE HISTORY
+000012* DATE       INIT   DESCRIPTION
+000013* ---------- ------ ----------------------------------------------
+000014* 2026-08-09 JFM    INITIAL VERSION.
+000015*================================================================
+000016 01  DL100-USE-RECORD.
+000017     05  DL100-USE-TIMESTAMP       PIC X(26).
+000018     05  DL100-USE-BLOCK-NO        PIC 9(01).
+000019     05  DL100-USE-BRANCH-CODE     PIC X(08).
+000020     05  DL100-USE-EFFECTIVE-NAME  PIC X(08).
