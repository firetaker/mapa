@@ -0,0 +1,67 @@
+000001*================================================================
+000002* DL100ALR
+000003*
+000004* OPERATOR ALERTING FOR THE TESTANTLR352 >>WHEN OTHER FALLBACK
+000005* BRANCHES.  CALLED BY DL100RTR WHENEVER A ROUTING POINT RESOLVES
+000006* TO ITS OTHER# STUB, MEANING THE RUNNING CONFIGURATION DOES NOT
+000007* MATCH ANY OF THE FOUR KNOWN IGY-CICS/IGY-ARCH/VAR2/VAR1 CASES.
+000008* WRITES AN EXCEPTION RECORD AND DISPLAYS A CONSOLE MESSAGE SO
+000009* OPERATIONS PICKS IT UP INSTEAD OF FINDING OUT DOWNSTREAM.
+000010*
+000011* MAINTENANCE HISTORY
+000012* DATE       INIT   DESCRIPTION
+000013* ---------- ------ ----------------------------------------------
+000014* 2026-08-09 JFM    INITIAL VERSION.
+000015*================================================================
+000016 Identification Division.
+000017 Program-ID. DL100ALR.
+000018 Environment Division.
+000019 Input-Output Section.
+000020 File-Control.
+000021     SELECT DL100-EXC-FILE ASSIGN TO DL100EXC
+000022         ORGANIZATION IS SEQUENTIAL.
+000023
+000024 Data Division.
+000025 File Section.
+000026 FD  DL100-EXC-FILE
+000027     RECORDING MODE IS F.
+000028     COPY DL100EXC.
+000029
+000030 Working-Storage Section.
+000031
+000032 01  WS-CONSOLE-MSG            PIC X(079).
+000033
+000034 Linkage Section.
+000035     COPY DL100ALP.
+000036
+000037 Procedure Division USING DL100-ALR-PARMS.
+000038 0000-MAINLINE.
+000039     STRING 'DL100ALR UNPLANNED CONFIG BLOCK=' DELIMITED BY SIZE
+000040            DL100-ALR-BLOCK-NO     DELIMITED BY SIZE
+000041            ' BRANCH=' DELIMITED BY SIZE
+000042            DL100-ALR-BRANCH-CODE  DELIMITED BY SIZE
+000043            ' STUB=' DELIMITED BY SIZE
+000044            DL100-ALR-CANDIDATE-NAME DELIMITED BY SIZE
+000045         INTO WS-CONSOLE-MSG
+000046
+000047     DISPLAY WS-CONSOLE-MSG
+000048
+000049     PERFORM 1000-WRITE-EXCEPTION
+000050         THRU 1000-WRITE-EXCEPTION-EXIT
+000051
+000052     GOBACK
+000053     .
+000054
+000055 1000-WRITE-EXCEPTION.
+000056     MOVE FUNCTION CURRENT-DATE TO DL100-EXC-TIMESTAMP
+000057     MOVE 'testantlr352' TO DL100-EXC-PROGRAM-NAME
+000058     MOVE DL100-ALR-BLOCK-NO TO DL100-EXC-BLOCK-NO
+000059     MOVE DL100-ALR-BRANCH-CODE TO DL100-EXC-BRANCH-CODE
+000060     MOVE DL100-ALR-CANDIDATE-NAME TO DL100-EXC-CANDIDATE-NAME
+000061
+000062     OPEN EXTEND DL100-EXC-FILE
+000063     WRITE DL100-EXCEPTION-RECORD
+000064     CLOSE DL100-EXC-FILE
+000065     .
+000066 1000-WRITE-EXCEPTION-EXIT.
+000067     EXIT.
