@@ -0,0 +1,144 @@
+000001*================================================================
+000002* DL100CLG
+000003*
+000004* PROMOTION CHANGE-LOG WRITER FOR TESTANTLR352 >>DEFINE OVERRIDES.
+000005*
+000006* READS A BATCH OF CHANGE REQUESTS (DL100CHI) SUPPLIED BY THE
+000007* BUILD/PROMOTION PROCESS - ONE PER >>DEFINE VALUE OVERRIDDEN
+000008* FOR A BLOCK - APPENDS EACH TO THE PERMANENT DL100CHG CHANGE LOG,
+000009* AND PRINTS A REPORT OF WHAT WAS LOGGED SO THE PROMOTION CAN BE
+000010* REVIEWED BEFORE THE NEW VALUES GO LIVE.
+000011*
+000012* MAINTENANCE HISTORY
+000013* DATE       INIT   DESCRIPTION
+000014* ---------- ------ ----------------------------------------------
+000015* 2026-08-09 JFM    INITIAL VERSION.
+000016*================================================================
+000017 Identification Division.
+000018 Program-ID. DL100CLG.
+000019 Environment Division.
+000020 Input-Output Section.
+000021 File-Control.
+000022     SELECT DL100-CHI-FILE ASSIGN TO DL100CHI
+000023         ORGANIZATION IS SEQUENTIAL.
+000024     SELECT DL100-CHG-FILE ASSIGN TO DL100CHG
+000025         ORGANIZATION IS SEQUENTIAL.
+000026     SELECT DL100-CLG-RPT ASSIGN TO DL100CLG
+000027         ORGANIZATION IS SEQUENTIAL.
+000028
+000029 Data Division.
+000030 File Section.
+000031 FD  DL100-CHI-FILE
+000032     RECORDING MODE IS F.
+000033     COPY DL100CHI.
+000034
+000035 FD  DL100-CHG-FILE
+000036     RECORDING MODE IS F.
+000037     COPY DL100CHG.
+000038
+000039 FD  DL100-CLG-RPT
+000040     RECORDING MODE IS F.
+000041 01  DL100-CLG-LINE            PIC X(132).
+000042
+000043 Working-Storage Section.
+000044
+000045 01  WS-EOF-SW                 PIC X(01) VALUE 'N'.
+000046     88  WS-EOF                    VALUE 'Y'.
+000047
+000048 01  WS-CHANGE-COUNT            PIC S9(04) COMP VALUE 0.
+000049 01  WS-CHANGE-COUNT-ED          PIC ZZ9.
+000050
+000051 01  WS-HEADING-1                PIC X(132) VALUE
+000052     'DL100CLG - TESTANTLR352 PROMOTION CHANGE LOG'.
+000053 01  WS-HEADING-2                PIC X(132) VALUE
+000054     'BLK FIELD        OLD-VALUE NEW-VALUE REQUESTOR TICKET-REF'.
+000055 01  WS-DETAIL-LINE.
+000056     05  DL-BLOCK-NO            PIC 9(01).
+000057     05  FILLER                 PIC X(01) VALUE SPACE.
+000058     05  DL-FIELD-NAME          PIC X(12).
+000059     05  FILLER                 PIC X(01) VALUE SPACE.
+000060     05  DL-OLD-VALUE           PIC X(09).
+000061     05  DL-NEW-VALUE           PIC X(09).
+000062     05  DL-REQUESTOR           PIC X(10).
+000063     05  DL-TICKET-REF          PIC X(12).
+000064     05  FILLER                 PIC X(076) VALUE SPACES.
+000065 01  WS-SUMMARY-LINE              PIC X(132).
+000066
+000067 Procedure Division.
+000068 0000-MAINLINE.
+000069     PERFORM 1000-INITIALIZE
+000070         THRU 1000-INITIALIZE-EXIT
+000071
+000072     PERFORM 2000-LOG-ONE-CHANGE
+000073         THRU 2000-LOG-ONE-CHANGE-EXIT
+000074         UNTIL WS-EOF
+000075
+000076     PERFORM 3000-FINISH
+000077         THRU 3000-FINISH-EXIT
+000078
+000079     GOBACK
+000080     .
+000081
+000082 1000-INITIALIZE.
+000083     OPEN INPUT DL100-CHI-FILE
+000084     OPEN EXTEND DL100-CHG-FILE
+000085     OPEN OUTPUT DL100-CLG-RPT
+000086
+000087     MOVE WS-HEADING-1 TO DL100-CLG-LINE
+000088     WRITE DL100-CLG-LINE
+000089
+000090     MOVE WS-HEADING-2 TO DL100-CLG-LINE
+000091     WRITE DL100-CLG-LINE
+000092
+000093     READ DL100-CHI-FILE
+000094         AT END
+000095             SET WS-EOF TO TRUE
+000096     END-READ
+000097     .
+000098 1000-INITIALIZE-EXIT.
+000099     EXIT.
+000100
+000101 2000-LOG-ONE-CHANGE.
+000102     MOVE FUNCTION CURRENT-DATE   TO DL100-CHG-TIMESTAMP
+000103     MOVE DL100-CHI-BLOCK-NO      TO DL100-CHG-BLOCK-NO
+000104     MOVE DL100-CHI-FIELD-NAME    TO DL100-CHG-FIELD-NAME
+000105     MOVE DL100-CHI-OLD-VALUE     TO DL100-CHG-OLD-VALUE
+000106     MOVE DL100-CHI-NEW-VALUE     TO DL100-CHG-NEW-VALUE
+000107     MOVE DL100-CHI-REQUESTOR     TO DL100-CHG-REQUESTOR
+000108     MOVE DL100-CHI-TICKET-REF    TO DL100-CHG-TICKET-REF
+000109
+000110     WRITE DL100-CHANGE-RECORD
+000111
+000112     ADD 1 TO WS-CHANGE-COUNT
+000113
+000114     MOVE SPACES TO WS-DETAIL-LINE
+000115     MOVE DL100-CHI-BLOCK-NO      TO DL-BLOCK-NO
+000116     MOVE DL100-CHI-FIELD-NAME    TO DL-FIELD-NAME
+000117     MOVE DL100-CHI-OLD-VALUE     TO DL-OLD-VALUE
+000118     MOVE DL100-CHI-NEW-VALUE     TO DL-NEW-VALUE
+000119     MOVE DL100-CHI-REQUESTOR     TO DL-REQUESTOR
+000120     MOVE DL100-CHI-TICKET-REF    TO DL-TICKET-REF
+000121     WRITE DL100-CLG-LINE FROM WS-DETAIL-LINE
+000122
+000123     READ DL100-CHI-FILE
+000124         AT END
+000125             SET WS-EOF TO TRUE
+000126     END-READ
+000127     .
+000128 2000-LOG-ONE-CHANGE-EXIT.
+000129     EXIT.
+000130
+000131 3000-FINISH.
+000132     MOVE WS-CHANGE-COUNT TO WS-CHANGE-COUNT-ED
+000133     MOVE SPACES TO WS-SUMMARY-LINE
+000134     STRING 'TOTAL CHANGES LOGGED=' DELIMITED BY SIZE
+000135             WS-CHANGE-COUNT-ED DELIMITED BY SIZE
+000136         INTO WS-SUMMARY-LINE
+000137     WRITE DL100-CLG-LINE FROM WS-SUMMARY-LINE
+000138
+000139     CLOSE DL100-CHI-FILE
+000140     CLOSE DL100-CHG-FILE
+000141     CLOSE DL100-CLG-RPT
+000142     .
+000143 3000-FINISH-EXIT.
+000144     EXIT.
