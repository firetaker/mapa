@@ -0,0 +1,356 @@
+000001*================================================================
+000002* DL100DSH
+000003*
+000004* CONSOLIDATED DAILY OPERATIONS DASHBOARD ACROSS TESTANTLR115,
+000005* TESTANTLR352, AND TESTANTLR353.
+000006*
+000007* PULLS TOGETHER THREE LOGS WRITTEN BY THE REST OF THIS CHAIN
+000008* DURING THE DAY - TESTANTLR115'S DL100AUD XCTL AUDIT TRAIL,
+000009* TESTANTLR352'S DL100USE BRANCH-USAGE LOG (WRITTEN BY DL100RTR),
+000010* AND TESTANTLR353'S DL100FIR CONDITION-RESOLUTION LOG (WRITTEN
+000011* BY DL100RES) - AND TALLIES EACH INTO ONE REPORT, SO A ROUTING
+000012* ANOMALY ANYWHERE IN THE CHAIN CAN BE SPOTTED IN ONE READ INSTEAD
+000013* OF CHECKING THREE SEPARATE LOGS EVERY MORNING.  SECTION 1 AND
+000014* SECTION 2 COME FROM REAL TRAFFIC (TESTANTLR115 XCTLS AND
+000015* TESTANTLR352'S COMPILED ROUTING), BUT SECTION 3 ONLY SEES
+000016* DL100RES CALLED FROM THE OPERATOR QUERY SCREEN, THE BATCH
+000017* WHAT-IF REPORT, AND THE DRIFT CHECK - TESTANTLR353 HAS NO
+000018* PRODUCTION CALLER OF ITS OWN TODAY, SO SECTION 3 IS QUERY
+000019* VOLUME, NOT LIVE FIRING VOLUME; SEE ITS ON-REPORT CAVEAT.
+000020*
+000021* MAINTENANCE HISTORY
+000022* DATE       INIT   DESCRIPTION
+000023* ---------- ------ ----------------------------------------------
+000024* 2026-08-09 JFM    INITIAL VERSION.
+000025* 2026-08-09 JFM    RELABELED SECTION 3 AS RESOLUTIONS WITH AN
+000026*                   ON-REPORT CAVEAT INSTEAD OF "FIRING COUNTS",
+000027*                   SINCE TESTANTLR353 HAS NO PRODUCTION CALLER OF
+000028*                   DL100RES TO ACTUALLY COUNT.
+000029*================================================================
+000030 Identification Division.
+000031 Program-ID. DL100DSH.
+000032 Environment Division.
+000033 Input-Output Section.
+000034 File-Control.
+000035     SELECT DL100-AUD-FILE ASSIGN TO DL100AUD
+000036         ORGANIZATION IS SEQUENTIAL.
+000037     SELECT DL100-USE-FILE ASSIGN TO DL100USE
+000038         ORGANIZATION IS SEQUENTIAL.
+000039     SELECT DL100-FIR-FILE ASSIGN TO DL100FIR
+000040         ORGANIZATION IS SEQUENTIAL.
+000041     SELECT DL100-DSH-RPT ASSIGN TO DL100DSH
+000042         ORGANIZATION IS SEQUENTIAL.
+000043
+000044 Data Division.
+000045 File Section.
+000046 FD  DL100-AUD-FILE
+000047     RECORDING MODE IS F.
+000048     COPY DL100AUD.
+000049
+000050 FD  DL100-USE-FILE
+000051     RECORDING MODE IS F.
+000052     COPY DL100USE.
+000053
+000054 FD  DL100-FIR-FILE
+000055     RECORDING MODE IS F.
+000056     COPY DL100FIR.
+000057
+000058 FD  DL100-DSH-RPT
+000059     RECORDING MODE IS F.
+000060 01  DL100-DSH-LINE            PIC X(132).
+000061
+000062 Working-Storage Section.
+000063
+000064 01  WS-SWITCHES.
+000065     05  WS-EOF-SW             PIC X(01) VALUE 'N'.
+000066         88  WS-EOF                VALUE 'Y'.
+000067
+000068 01  WS-COND-IDX               PIC S9(04) COMP VALUE 0.
+000069
+000070 01  WS-AUD-TOTAL-COUNT        PIC S9(08) COMP VALUE 0.
+000071 01  WS-AUD-TOTAL-COUNT-ED     PIC Z,ZZZ,ZZ9.
+000072
+000073 01  WS-USE-TOTAL-COUNT        PIC S9(08) COMP VALUE 0.
+000074 01  WS-USE-TOTAL-COUNT-ED     PIC Z,ZZZ,ZZ9.
+000075 01  WS-USE-BLOCK-IDX          PIC S9(04) COMP VALUE 0.
+000076 01  WS-USE-TALLY-TABLE.
+000077     05  WS-USE-TALLY-ENTRY OCCURS 5 TIMES
+000078             INDEXED BY WS-USE-TALLY-IDX.
+000079         10  WS-USE-TALLY-IGY-CICS PIC S9(08) COMP VALUE 0.
+000080         10  WS-USE-TALLY-IGY-ARCH PIC S9(08) COMP VALUE 0.
+000081         10  WS-USE-TALLY-VAR2     PIC S9(08) COMP VALUE 0.
+000082         10  WS-USE-TALLY-VAR1     PIC S9(08) COMP VALUE 0.
+000083         10  WS-USE-TALLY-OTHER    PIC S9(08) COMP VALUE 0.
+000084
+000085 01  WS-FIR-TOTAL-COUNT        PIC S9(08) COMP VALUE 0.
+000086 01  WS-FIR-TOTAL-COUNT-ED     PIC Z,ZZZ,ZZ9.
+000087 01  WS-FIR-TALLY-TABLE.
+000088     05  WS-FIR-TALLY-ENTRY OCCURS 9 TIMES
+000089             INDEXED BY WS-FIR-TALLY-IDX.
+000090         10  WS-FIR-TALLY-PGM-NAME PIC X(08).
+000091         10  WS-FIR-TALLY-COUNT    PIC S9(08) COMP VALUE 0.
+000092
+000093 01  WS-HEADING-1              PIC X(132) VALUE
+000094     'DL100DSH - DAILY OPERATIONS DASHBOARD'.
+000095 01  WS-HEADING-2              PIC X(132) VALUE
+000096     'SECTION 1 - TESTANTLR115 XCTL TRANSFER COUNT'.
+000097 01  WS-AUD-LINE.
+000098     05  FILLER                PIC X(04) VALUE SPACES.
+000099     05  DL-AUD-LABEL          PIC X(024) VALUE
+000100         'TOTAL XCTL TRANSFERS ='.
+000101     05  DL-AUD-COUNT          PIC Z,ZZZ,ZZ9.
+000102     05  FILLER                PIC X(095) VALUE SPACES.
+000103
+000104 01  WS-HEADING-3              PIC X(132) VALUE
+000105     'SECTION 2 - TESTANTLR352 BRANCH-USAGE COUNTS'.
+000106 01  WS-HEADING-4              PIC X(132) VALUE
+000107     'BLK   IGY-CICS   IGY-ARCH       VAR2       VAR1      OTHER'.
+000108 01  WS-USE-DETAIL-LINE.
+000109     05  FILLER                PIC X(01) VALUE SPACE.
+000110     05  DL-USE-BLOCK-NO       PIC 9(01).
+000111     05  FILLER                PIC X(03) VALUE SPACES.
+000112     05  DL-USE-IGY-CICS       PIC ZZZ,ZZZ,ZZ9.
+000113     05  FILLER                PIC X(02) VALUE SPACES.
+000114     05  DL-USE-IGY-ARCH       PIC ZZZ,ZZZ,ZZ9.
+000115     05  FILLER                PIC X(02) VALUE SPACES.
+000116     05  DL-USE-VAR2           PIC ZZZ,ZZZ,ZZ9.
+000117     05  FILLER                PIC X(02) VALUE SPACES.
+000118     05  DL-USE-VAR1           PIC ZZZ,ZZZ,ZZ9.
+000119     05  FILLER                PIC X(02) VALUE SPACES.
+000120     05  DL-USE-OTHER          PIC ZZZ,ZZZ,ZZ9.
+000121     05  FILLER                PIC X(64) VALUE SPACES.
+000122 01  WS-USE-SUMMARY-LINE.
+000123     05  FILLER                PIC X(04) VALUE SPACES.
+000124     05  DL-USE-TOTAL-LABEL    PIC X(028) VALUE
+000125         'TOTAL RESOLUTIONS LOGGED ='.
+000126     05  DL-USE-TOTAL-COUNT    PIC Z,ZZZ,ZZ9.
+000127     05  FILLER                PIC X(091) VALUE SPACES.
+000128
+000129 01  WS-HEADING-5              PIC X(132) VALUE
+000130     'SECTION 3 - TESTANTLR353 PGM00001-PGM00009 RESOLUTIONS'.
+000131 01  WS-HEADING-5B             PIC X(132) VALUE
+000132     'NOTE: COUNTS DL100RES RESOLUTIONS FROM DL100INQ/DL100DTB/'.
+000133 01  WS-HEADING-5C             PIC X(132) VALUE
+000134     'DL100FDR (QUERY, WHAT-IF, AND DRIFT-CHECK VOLUME) - NOT A'.
+000135 01  WS-HEADING-5D             PIC X(132) VALUE
+000136     'COUNT OF LIVE PRODUCTION FIRINGS THROUGH TESTANTLR353.'.
+000137 01  WS-HEADING-6              PIC X(132) VALUE
+000138     'PROGRAM      FIRE-COUNT'.
+000139 01  WS-FIR-DETAIL-LINE.
+000140     05  FILLER                PIC X(01) VALUE SPACE.
+000141     05  DL-FIR-PGM-NAME       PIC X(08).
+000142     05  FILLER                PIC X(05) VALUE SPACES.
+000143     05  DL-FIR-COUNT          PIC ZZZ,ZZZ,ZZ9.
+000144     05  FILLER                PIC X(104) VALUE SPACES.
+000145 01  WS-FIR-SUMMARY-LINE.
+000146     05  FILLER                PIC X(04) VALUE SPACES.
+000147     05  DL-FIR-TOTAL-LABEL    PIC X(028) VALUE
+000148         'TOTAL CONDITIONS FIRED ='.
+000149     05  DL-FIR-TOTAL-COUNT    PIC Z,ZZZ,ZZ9.
+000150     05  FILLER                PIC X(091) VALUE SPACES.
+000151
+000152 Procedure Division.
+000153 0000-MAINLINE.
+000154     PERFORM 1000-TALLY-AUDIT
+000155         THRU 1000-TALLY-AUDIT-EXIT
+000156
+000157     PERFORM 2000-TALLY-USAGE
+000158         THRU 2000-TALLY-USAGE-EXIT
+000159
+000160     PERFORM 3000-TALLY-FIRING
+000161         THRU 3000-TALLY-FIRING-EXIT
+000162
+000163     PERFORM 4000-PRODUCE-REPORT
+000164         THRU 4000-PRODUCE-REPORT-EXIT
+000165
+000166     GOBACK
+000167     .
+000168
+000169 1000-TALLY-AUDIT.
+000170     MOVE 'N' TO WS-EOF-SW
+000171     OPEN INPUT DL100-AUD-FILE
+000172
+000173     PERFORM 1100-TALLY-ONE-AUDIT
+000174         THRU 1100-TALLY-ONE-AUDIT-EXIT
+000175         UNTIL WS-EOF
+000176
+000177     CLOSE DL100-AUD-FILE
+000178     .
+000179 1000-TALLY-AUDIT-EXIT.
+000180     EXIT.
+000181
+000182 1100-TALLY-ONE-AUDIT.
+000183     READ DL100-AUD-FILE
+000184         AT END
+000185             MOVE 'Y' TO WS-EOF-SW
+000186         NOT AT END
+000187             ADD 1 TO WS-AUD-TOTAL-COUNT
+000188     END-READ
+000189     .
+000190 1100-TALLY-ONE-AUDIT-EXIT.
+000191     EXIT.
+000192
+000193 2000-TALLY-USAGE.
+000194     MOVE 'N' TO WS-EOF-SW
+000195     OPEN INPUT DL100-USE-FILE
+000196
+000197     PERFORM 2100-TALLY-ONE-USAGE
+000198         THRU 2100-TALLY-ONE-USAGE-EXIT
+000199         UNTIL WS-EOF
+000200
+000201     CLOSE DL100-USE-FILE
+000202     .
+000203 2000-TALLY-USAGE-EXIT.
+000204     EXIT.
+000205
+000206 2100-TALLY-ONE-USAGE.
+000207     READ DL100-USE-FILE
+000208         AT END
+000209             MOVE 'Y' TO WS-EOF-SW
+000210         NOT AT END
+000211             ADD 1 TO WS-USE-TOTAL-COUNT
+000212             SET WS-USE-TALLY-IDX TO DL100-USE-BLOCK-NO
+000213             EVALUATE DL100-USE-BRANCH-CODE
+000214                 WHEN 'IGY-CICS'
+000215                     ADD 1 TO
+000216                         WS-USE-TALLY-IGY-CICS (WS-USE-TALLY-IDX)
+000217                 WHEN 'IGY-ARCH'
+000218                     ADD 1 TO
+000219                         WS-USE-TALLY-IGY-ARCH (WS-USE-TALLY-IDX)
+000220                 WHEN 'VAR2'
+000221                     ADD 1 TO
+000222                         WS-USE-TALLY-VAR2 (WS-USE-TALLY-IDX)
+000223                 WHEN 'VAR1'
+000224                     ADD 1 TO
+000225                         WS-USE-TALLY-VAR1 (WS-USE-TALLY-IDX)
+000226                 WHEN OTHER
+000227                     ADD 1 TO
+000228                         WS-USE-TALLY-OTHER (WS-USE-TALLY-IDX)
+000229             END-EVALUATE
+000230     END-READ
+000231     .
+000232 2100-TALLY-ONE-USAGE-EXIT.
+000233     EXIT.
+000234
+000235 3000-TALLY-FIRING.
+000236     MOVE 'PGM00001' TO WS-FIR-TALLY-PGM-NAME (1)
+000237     MOVE 'PGM00002' TO WS-FIR-TALLY-PGM-NAME (2)
+000238     MOVE 'PGM00003' TO WS-FIR-TALLY-PGM-NAME (3)
+000239     MOVE 'PGM00004' TO WS-FIR-TALLY-PGM-NAME (4)
+000240     MOVE 'PGM00005' TO WS-FIR-TALLY-PGM-NAME (5)
+000241     MOVE 'PGM00006' TO WS-FIR-TALLY-PGM-NAME (6)
+000242     MOVE 'PGM00007' TO WS-FIR-TALLY-PGM-NAME (7)
+000243     MOVE 'PGM00008' TO WS-FIR-TALLY-PGM-NAME (8)
+000244     MOVE 'PGM00009' TO WS-FIR-TALLY-PGM-NAME (9)
+000245
+000246     MOVE 'N' TO WS-EOF-SW
+000247     OPEN INPUT DL100-FIR-FILE
+000248 
+000249     PERFORM 3100-TALLY-ONE-FIRING
+000250         THRU 3100-TALLY-ONE-FIRING-EXIT
+000251         UNTIL WS-EOF
+000252
+000253     CLOSE DL100-FIR-FILE
+000254     .
+000255 3000-TALLY-FIRING-EXIT.
+000256     EXIT.
+000257
+000258 3100-TALLY-ONE-FIRING.
+000259     READ DL100-FIR-FILE
+000260         AT END
+000261             MOVE 'Y' TO WS-EOF-SW
+000262         NOT AT END
+000263             PERFORM 3150-TALLY-ONE-CONDITION
+000264                 THRU 3150-TALLY-ONE-CONDITION-EXIT
+000265                 VARYING WS-COND-IDX FROM 1 BY 1
+000266                 UNTIL WS-COND-IDX > 9
+000267     END-READ
+000268     .
+000269 3100-TALLY-ONE-FIRING-EXIT.
+000270     EXIT.
+000271
+000272 3150-TALLY-ONE-CONDITION.
+000273     IF DL100-FIR-FIRE-SW (WS-COND-IDX) EQUAL 'Y'
+000274         ADD 1 TO WS-FIR-TALLY-COUNT (WS-COND-IDX)
+000275         ADD 1 TO WS-FIR-TOTAL-COUNT
+000276     END-IF
+000277     .
+000278 3150-TALLY-ONE-CONDITION-EXIT.
+000279     EXIT.
+000280
+000281 4000-PRODUCE-REPORT.
+000282     OPEN OUTPUT DL100-DSH-RPT
+000283
+000284     MOVE WS-HEADING-1 TO DL100-DSH-LINE
+000285     WRITE DL100-DSH-LINE
+000286     MOVE SPACES TO DL100-DSH-LINE
+000287     WRITE DL100-DSH-LINE
+000288
+000289     MOVE WS-HEADING-2 TO DL100-DSH-LINE
+000290     WRITE DL100-DSH-LINE
+000291     MOVE WS-AUD-TOTAL-COUNT TO DL-AUD-COUNT
+000292     WRITE DL100-DSH-LINE FROM WS-AUD-LINE
+000293     MOVE SPACES TO DL100-DSH-LINE
+000294     WRITE DL100-DSH-LINE
+000295
+000296     MOVE WS-HEADING-3 TO DL100-DSH-LINE
+000297     WRITE DL100-DSH-LINE
+000298     MOVE WS-HEADING-4 TO DL100-DSH-LINE
+000299     WRITE DL100-DSH-LINE
+000300     PERFORM 4100-WRITE-ONE-USE-DETAIL
+000301         THRU 4100-WRITE-ONE-USE-DETAIL-EXIT
+000302         VARYING WS-USE-BLOCK-IDX FROM 1 BY 1
+000303         UNTIL WS-USE-BLOCK-IDX > 5
+000304     MOVE WS-USE-TOTAL-COUNT TO DL-USE-TOTAL-COUNT
+000305     WRITE DL100-DSH-LINE FROM WS-USE-SUMMARY-LINE
+000306     MOVE SPACES TO DL100-DSH-LINE
+000307     WRITE DL100-DSH-LINE
+000308
+000309     MOVE WS-HEADING-5 TO DL100-DSH-LINE
+000310     WRITE DL100-DSH-LINE
+000311     MOVE WS-HEADING-5B TO DL100-DSH-LINE
+000312     WRITE DL100-DSH-LINE
+000313     MOVE WS-HEADING-5C TO DL100-DSH-LINE
+000314     WRITE DL100-DSH-LINE
+000315     MOVE WS-HEADING-5D TO DL100-DSH-LINE
+000316     WRITE DL100-DSH-LINE
+000317     MOVE WS-HEADING-6 TO DL100-DSH-LINE
+000318     WRITE DL100-DSH-LINE
+000319     PERFORM 4200-WRITE-ONE-FIR-DETAIL
+000320         THRU 4200-WRITE-ONE-FIR-DETAIL-EXIT
+000321         VARYING WS-FIR-TALLY-IDX FROM 1 BY 1
+000322         UNTIL WS-FIR-TALLY-IDX > 9
+000323     MOVE WS-FIR-TOTAL-COUNT TO DL-FIR-TOTAL-COUNT
+000324     WRITE DL100-DSH-LINE FROM WS-FIR-SUMMARY-LINE
+000325
+000326     CLOSE DL100-DSH-RPT
+000327     .
+000328 4000-PRODUCE-REPORT-EXIT.
+000329     EXIT.
+000330
+000331 4100-WRITE-ONE-USE-DETAIL.
+000332     MOVE SPACES TO WS-USE-DETAIL-LINE
+000333     MOVE WS-USE-BLOCK-IDX TO DL-USE-BLOCK-NO
+000334     MOVE WS-USE-TALLY-IGY-CICS (WS-USE-BLOCK-IDX)
+000335         TO DL-USE-IGY-CICS
+000336     MOVE WS-USE-TALLY-IGY-ARCH (WS-USE-BLOCK-IDX)
+000337         TO DL-USE-IGY-ARCH
+000338     MOVE WS-USE-TALLY-VAR2 (WS-USE-BLOCK-IDX) TO DL-USE-VAR2
+000339     MOVE WS-USE-TALLY-VAR1 (WS-USE-BLOCK-IDX) TO DL-USE-VAR1
+000340     MOVE WS-USE-TALLY-OTHER (WS-USE-BLOCK-IDX) TO DL-USE-OTHER
+000341
+000342     WRITE DL100-DSH-LINE FROM WS-USE-DETAIL-LINE
+000343     .
+000344 4100-WRITE-ONE-USE-DETAIL-EXIT.
+000345     EXIT.
+000346
+000347 4200-WRITE-ONE-FIR-DETAIL.
+000348     MOVE SPACES TO WS-FIR-DETAIL-LINE
+000349     MOVE WS-FIR-TALLY-PGM-NAME (WS-FIR-TALLY-IDX)
+000350         TO DL-FIR-PGM-NAME
+000351     MOVE WS-FIR-TALLY-COUNT (WS-FIR-TALLY-IDX) TO DL-FIR-COUNT
+000352
+000353     WRITE DL100-DSH-LINE FROM WS-FIR-DETAIL-LINE
+000354     .
+000355 4200-WRITE-ONE-FIR-DETAIL-EXIT.
+000356     EXIT.
