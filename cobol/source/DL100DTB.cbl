@@ -0,0 +1,161 @@
+000001*================================================================
+000002* DL100DTB
+000003*
+000004* DECISION-TABLE REPORT AND MUTUAL-EXCLUSIVITY CHECK FOR THE NINE
+000005* >>IF BLOCKS IN TESTANTLR353.
+000006*
+000007* READS A SET OF A/B/C/D COMPILE-FLAG VALUES FROM DL100FLG AND
+000008* EVALUATES EACH OF TESTANTLR353'S NINE >>IF CONDITIONS AGAINST
+000009* THAT COMBINATION, REPORTING EVERY PGM0000X THAT WOULD ACTUALLY
+000010* BE CALLED.  BECAUSE SEVERAL OF THE NINE CONDITIONS OVERLAP, MORE
+000011* THAN ONE CAN BE TRUE AT ONCE FOR THE SAME FLAG SETTINGS - THIS
+000012* JOB FLAGS THAT CASE INSTEAD OF LETTING IT SHOW UP AS DUPLICATE
+000013* DOWNSTREAM ACTIVITY.
+000014*
+000015* MAINTENANCE HISTORY
+000016* DATE       INIT   DESCRIPTION
+000017* ---------- ------ ----------------------------------------------
+000018* 2026-08-09 JFM    INITIAL VERSION.
+000019* 2026-08-09 JFM    CONDITION EVALUATION MOVED OUT TO THE DL100RES
+000020*                   SUBPROGRAM SO THE NEW ONLINE INQUIRY SCREEN
+000021*                   CAN SHARE IT INSTEAD OF DUPLICATING THE LOGIC.
+000022*================================================================
+000023 Identification Division.
+000024 Program-ID. DL100DTB.
+000025 Environment Division.
+000026 Input-Output Section.
+000027 File-Control.
+000028     SELECT DL100-FLG-FILE ASSIGN TO DL100FLG
+000029         ORGANIZATION IS SEQUENTIAL.
+000030     SELECT DL100-DTB-RPT ASSIGN TO DL100DTB
+000031         ORGANIZATION IS SEQUENTIAL.
+000032
+000033 Data Division.
+000034 File Section.
+000035 FD  DL100-FLG-FILE
+000036     RECORDING MODE IS F.
+000037     COPY DL100FLG.
+000038
+000039 FD  DL100-DTB-RPT
+000040     RECORDING MODE IS F.
+000041 01  DL100-DTB-LINE            PIC X(132).
+000042
+000043 Working-Storage Section.
+000044
+000045 01  WS-RES-PGM                PIC X(008) VALUE 'DL100RES'.
+000046
+000047 01  WS-FIRE-COUNT             PIC S9(04) COMP VALUE 0.
+000048 01  WS-COND-IDX               PIC S9(04) COMP VALUE 0.
+000049
+000050     COPY DL100CND.
+000051
+000052 01  WS-HEADING-1               PIC X(132) VALUE
+000053     'DL100DTB - TESTANTLR353 DECISION TABLE RESULT'.
+000054 01  WS-HEADING-2               PIC X(132) VALUE
+000055     'SUBPROGRAM WOULD-FIRE'.
+000056 01  WS-DETAIL-LINE.
+000057     05  FILLER                PIC X(01) VALUE SPACE.
+000058     05  DL-PGM-NAME           PIC X(08).
+000059     05  FILLER                PIC X(02) VALUE SPACES.
+000060     05  DL-FIRES              PIC X(09).
+000061     05  FILLER                PIC X(112) VALUE SPACES.
+000062 01  WS-SUMMARY-LINE            PIC X(132).
+000063 01  WS-FIRE-COUNT-ED           PIC ZZ9.
+000064
+000065 Procedure Division.
+000066 0000-MAINLINE.
+000067     PERFORM 2000-READ-FLAGS
+000068         THRU 2000-READ-FLAGS-EXIT
+000069
+000070     CALL WS-RES-PGM USING DL100-FLAG-RECORD
+000071         DL100-CONDITION-TABLE
+000072
+000073     PERFORM 3000-COUNT-CONDITIONS
+000074         THRU 3000-COUNT-CONDITIONS-EXIT
+000075
+000076     PERFORM 4000-PRODUCE-REPORT
+000077         THRU 4000-PRODUCE-REPORT-EXIT
+000078
+000079     GOBACK
+000080     .
+000081
+000082 2000-READ-FLAGS.
+000083     OPEN INPUT DL100-FLG-FILE
+000084
+000085     READ DL100-FLG-FILE
+000086         AT END
+000087             MOVE 'N' TO DL100-FLAG-A
+000088             MOVE 'N' TO DL100-FLAG-B
+000089             MOVE 'N' TO DL100-FLAG-C
+000090             MOVE 'N' TO DL100-FLAG-D
+000091     END-READ
+000092
+000093     CLOSE DL100-FLG-FILE
+000094     .
+000095 2000-READ-FLAGS-EXIT.
+000096     EXIT.
+000097
+000098 3000-COUNT-CONDITIONS.
+000099     MOVE 0 TO WS-FIRE-COUNT
+000100     PERFORM 3500-COUNT-ONE-CONDITION
+000101         THRU 3500-COUNT-ONE-CONDITION-EXIT
+000102         VARYING WS-COND-IDX FROM 1 BY 1
+000103         UNTIL WS-COND-IDX > 9
+000104     .
+000105 3000-COUNT-CONDITIONS-EXIT.
+000106     EXIT.
+000107
+000108 3500-COUNT-ONE-CONDITION.
+000109     IF DL100-COND-FIRES (WS-COND-IDX)
+000110         ADD 1 TO WS-FIRE-COUNT
+000111     END-IF
+000112     .
+000113 3500-COUNT-ONE-CONDITION-EXIT.
+000114     EXIT.
+000115
+000116 4000-PRODUCE-REPORT.
+000117     OPEN OUTPUT DL100-DTB-RPT
+000118
+000119     MOVE WS-HEADING-1 TO DL100-DTB-LINE
+000120     WRITE DL100-DTB-LINE
+000121
+000122     MOVE WS-HEADING-2 TO DL100-DTB-LINE
+000123     WRITE DL100-DTB-LINE
+000124
+000125     PERFORM 4100-WRITE-ONE-DETAIL
+000126         THRU 4100-WRITE-ONE-DETAIL-EXIT
+000127         VARYING WS-COND-IDX FROM 1 BY 1
+000128         UNTIL WS-COND-IDX > 9
+000129
+000130     MOVE WS-FIRE-COUNT TO WS-FIRE-COUNT-ED
+000131     MOVE SPACES TO WS-SUMMARY-LINE
+000132     IF WS-FIRE-COUNT > 1
+000133         STRING 'VALIDATION: MULTIPLE CALLS WOULD FIRE - COUNT='
+000134                 DELIMITED BY SIZE
+000135             WS-FIRE-COUNT-ED DELIMITED BY SIZE
+000136             INTO WS-SUMMARY-LINE
+000137     ELSE
+000138         STRING 'VALIDATION: OK - COUNT=' DELIMITED BY SIZE
+000139             WS-FIRE-COUNT-ED DELIMITED BY SIZE
+000140             INTO WS-SUMMARY-LINE
+000141     END-IF
+000142     WRITE DL100-DTB-LINE FROM WS-SUMMARY-LINE
+000143
+000144     CLOSE DL100-DTB-RPT
+000145     .
+000146 4000-PRODUCE-REPORT-EXIT.
+000147     EXIT.
+000148
+000149 4100-WRITE-ONE-DETAIL.
+000150     MOVE SPACES TO WS-DETAIL-LINE
+000151     MOVE DL100-COND-PGM-NAME (WS-COND-IDX) TO DL-PGM-NAME
+000152     IF DL100-COND-FIRES (WS-COND-IDX)
+000153         MOVE 'YES' TO DL-FIRES
+000154     ELSE
+000155         MOVE 'NO' TO DL-FIRES
+000156     END-IF
+000157
+000158     WRITE DL100-DTB-LINE FROM WS-DETAIL-LINE
+000159     .
+000160 4100-WRITE-ONE-DETAIL-EXIT.
+000161     EXIT.
