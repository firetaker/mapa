@@ -0,0 +1,252 @@
+000001*================================================================
+000002* DL100FDR
+000003*
+000004* FEATURE-FLAG DRIFT REPORT FOR TESTANTLR353 ACROSS ENVIRONMENTS.
+000005*
+000006* READS ONE A/B/C/D SETTING RECORD PER ENVIRONMENT FROM DL100FLE,
+000007* RESOLVES EACH ENVIRONMENT'S FIRING LIST THROUGH THE SAME
+000008* DL100RES SUBPROGRAM THE ONLINE SCREEN AND BATCH DECISION-TABLE
+000009* REPORT USE, AND COMPARES EVERY ENVIRONMENT AFTER THE FIRST
+000010* AGAINST THAT FIRST ONE (TREATED AS THE BASELINE), SO AN
+000011* ENVIRONMENT RUNNING THE WRONG FLAG COMBINATION IS CAUGHT BEFORE
+000012* IT CAUSES A MISMATCHED-BEHAVIOR INCIDENT BETWEEN TEST AND PROD.
+000013*
+000014* MAINTENANCE HISTORY
+000015* DATE       INIT   DESCRIPTION
+000016* ---------- ------ ----------------------------------------------
+000017* 2026-08-09 JFM    INITIAL VERSION.
+000018*================================================================
+000019 Identification Division.
+000020 Program-ID. DL100FDR.
+000021 Environment Division.
+000022 Input-Output Section.
+000023 File-Control.
+000024     SELECT DL100-FLE-FILE ASSIGN TO DL100FLE
+000025         ORGANIZATION IS SEQUENTIAL.
+000026     SELECT DL100-FDR-RPT ASSIGN TO DL100FDR
+000027         ORGANIZATION IS SEQUENTIAL.
+000028
+000029 Data Division.
+000030 File Section.
+000031 FD  DL100-FLE-FILE
+000032     RECORDING MODE IS F.
+000033     COPY DL100FLE.
+000034
+000035 FD  DL100-FDR-RPT
+000036     RECORDING MODE IS F.
+000037 01  DL100-FDR-LINE            PIC X(132).
+000038
+000039 Working-Storage Section.
+000040
+000041 01  WS-RES-PGM                 PIC X(008) VALUE 'DL100RES'.
+000042 01  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+000043     88  WS-EOF                     VALUE 'Y'.
+000044
+000045 01  WS-ENV-COUNT                PIC S9(04) COMP VALUE 0.
+000046 01  WS-ENV-IDX                  PIC S9(04) COMP VALUE 0.
+000047 01  WS-COND-IDX                 PIC S9(04) COMP VALUE 0.
+000048 01  WS-CHECK-IDX                 PIC S9(04) COMP VALUE 0.
+000049 01  WS-DRIFT-COUNT               PIC S9(04) COMP VALUE 0.
+000050 01  WS-DRIFT-COUNT-ED            PIC ZZ9.
+000051 01  WS-DRIFT-FOUND-SW            PIC X(01) VALUE 'N'.
+000052     88  WS-DRIFT-FOUND               VALUE 'Y'.
+000053
+000054 01  WS-ENV-TABLE.
+000055     05  WS-ENV-ENTRY OCCURS 1 TO 10 TIMES
+000056             DEPENDING ON WS-ENV-COUNT
+000057             INDEXED BY WS-ENV-TBL-IDX.
+000058         10  WS-ENV-NAME          PIC X(08).
+000059         10  WS-ENV-FLAG-A        PIC X(01).
+000060         10  WS-ENV-FLAG-B        PIC X(01).
+000061         10  WS-ENV-FLAG-C        PIC X(01).
+000062         10  WS-ENV-FLAG-D        PIC X(01).
+000063         10  WS-ENV-FIRE-SW OCCURS 9 TIMES PIC X(01).
+000064
+000065     COPY DL100FLG.
+000066     COPY DL100CND.
+000067
+000068 01  WS-HEADING-1                 PIC X(132) VALUE
+000069     'DL100FDR - TESTANTLR353 FEATURE-FLAG DRIFT REPORT'.
+000070 01  WS-HEADING-2                 PIC X(132) VALUE
+000071     'ENVIRONMENT A B C D  FIRING-LIST                  DRIFT'.
+000072 01  WS-DETAIL-LINE.
+000073     05  DL-ENV-NAME             PIC X(08).
+000074     05  FILLER                  PIC X(01) VALUE SPACE.
+000075     05  DL-FLAG-A               PIC X(01).
+000076     05  FILLER                  PIC X(01) VALUE SPACE.
+000077     05  DL-FLAG-B               PIC X(01).
+000078     05  FILLER                  PIC X(01) VALUE SPACE.
+000079     05  DL-FLAG-C               PIC X(01).
+000080     05  FILLER                  PIC X(01) VALUE SPACE.
+000081     05  DL-FLAG-D               PIC X(02) VALUE SPACES.
+000082     05  DL-FIRING-LIST          PIC X(081).
+000083     05  DL-DRIFT                PIC X(005).
+000084     05  FILLER                  PIC X(027) VALUE SPACES.
+000085 01  WS-SUMMARY-LINE               PIC X(132).
+000086
+000087 Procedure Division.
+000088 0000-MAINLINE.
+000089     PERFORM 1000-LOAD-ENVIRONMENTS
+000090         THRU 1000-LOAD-ENVIRONMENTS-EXIT
+000091
+000092     PERFORM 2000-PRODUCE-REPORT
+000093         THRU 2000-PRODUCE-REPORT-EXIT
+000094
+000095     GOBACK
+000096     .
+000097
+000098 1000-LOAD-ENVIRONMENTS.
+000099     OPEN INPUT DL100-FLE-FILE
+000100
+000101     READ DL100-FLE-FILE
+000102         AT END
+000103             SET WS-EOF TO TRUE
+000104     END-READ
+000105
+000106     PERFORM 1100-LOAD-ONE-ENVIRONMENT
+000107         THRU 1100-LOAD-ONE-ENVIRONMENT-EXIT
+000108         UNTIL WS-EOF
+000109
+000110     CLOSE DL100-FLE-FILE
+000111     .
+000112 1000-LOAD-ENVIRONMENTS-EXIT.
+000113     EXIT.
+000114
+000115 1100-LOAD-ONE-ENVIRONMENT.
+000116     ADD 1 TO WS-ENV-COUNT
+000117     SET WS-ENV-TBL-IDX TO WS-ENV-COUNT
+000118
+000119     MOVE DL100-FLE-ENV-NAME TO WS-ENV-NAME (WS-ENV-TBL-IDX)
+000120     MOVE DL100-FLE-FLAG-A   TO WS-ENV-FLAG-A (WS-ENV-TBL-IDX)
+000121     MOVE DL100-FLE-FLAG-B   TO WS-ENV-FLAG-B (WS-ENV-TBL-IDX)
+000122     MOVE DL100-FLE-FLAG-C   TO WS-ENV-FLAG-C (WS-ENV-TBL-IDX)
+000123     MOVE DL100-FLE-FLAG-D   TO WS-ENV-FLAG-D (WS-ENV-TBL-IDX)
+000124
+000125     MOVE DL100-FLE-FLAG-A   TO DL100-FLAG-A
+000126     MOVE DL100-FLE-FLAG-B   TO DL100-FLAG-B
+000127     MOVE DL100-FLE-FLAG-C   TO DL100-FLAG-C
+000128     MOVE DL100-FLE-FLAG-D   TO DL100-FLAG-D
+000129
+000130     CALL WS-RES-PGM USING DL100-FLAG-RECORD
+000131         DL100-CONDITION-TABLE
+000132
+000133     PERFORM 1150-COPY-ONE-FIRE-FLAG
+000134         THRU 1150-COPY-ONE-FIRE-FLAG-EXIT
+000135         VARYING WS-COND-IDX FROM 1 BY 1
+000136         UNTIL WS-COND-IDX > 9
+000137
+000138     READ DL100-FLE-FILE
+000139         AT END
+000140             SET WS-EOF TO TRUE
+000141     END-READ
+000142     .
+000143 1100-LOAD-ONE-ENVIRONMENT-EXIT.
+000144     EXIT.
+000145
+000146 1150-COPY-ONE-FIRE-FLAG.
+000147     IF DL100-COND-FIRES (WS-COND-IDX)
+000148         MOVE 'Y' TO WS-ENV-FIRE-SW (WS-ENV-TBL-IDX, WS-COND-IDX)
+000149     ELSE
+000150         MOVE 'N' TO WS-ENV-FIRE-SW (WS-ENV-TBL-IDX, WS-COND-IDX)
+000151     END-IF
+000152     .
+000153 1150-COPY-ONE-FIRE-FLAG-EXIT.
+000154     EXIT.
+000155
+000156 2000-PRODUCE-REPORT.
+000157     OPEN OUTPUT DL100-FDR-RPT
+000158
+000159     MOVE WS-HEADING-1 TO DL100-FDR-LINE
+000160     WRITE DL100-FDR-LINE
+000161
+000162     MOVE WS-HEADING-2 TO DL100-FDR-LINE
+000163     WRITE DL100-FDR-LINE
+000164
+000165     PERFORM 2100-WRITE-ONE-ENVIRONMENT
+000166         THRU 2100-WRITE-ONE-ENVIRONMENT-EXIT
+000167         VARYING WS-ENV-TBL-IDX FROM 1 BY 1
+000168         UNTIL WS-ENV-TBL-IDX > WS-ENV-COUNT
+000169
+000170     MOVE WS-DRIFT-COUNT TO WS-DRIFT-COUNT-ED
+000171     MOVE SPACES TO WS-SUMMARY-LINE
+000172     IF WS-DRIFT-COUNT > 0
+000173         STRING 'VALIDATION: DRIFT DETECTED - ENV COUNT='
+000174                 DELIMITED BY SIZE
+000175                 WS-DRIFT-COUNT-ED DELIMITED BY SIZE
+000176             INTO WS-SUMMARY-LINE
+000177     ELSE
+000178         STRING 'VALIDATION: OK - NO DRIFT DETECTED'
+000179                 DELIMITED BY SIZE
+000180             INTO WS-SUMMARY-LINE
+000181     END-IF
+000182     WRITE DL100-FDR-LINE FROM WS-SUMMARY-LINE
+000183
+000184     CLOSE DL100-FDR-RPT
+000185     .
+000186 2000-PRODUCE-REPORT-EXIT.
+000187     EXIT.
+000188
+000189 2100-WRITE-ONE-ENVIRONMENT.
+000190     MOVE SPACES TO WS-DETAIL-LINE
+000191     MOVE WS-ENV-NAME (WS-ENV-TBL-IDX)   TO DL-ENV-NAME
+000192     MOVE WS-ENV-FLAG-A (WS-ENV-TBL-IDX) TO DL-FLAG-A
+000193     MOVE WS-ENV-FLAG-B (WS-ENV-TBL-IDX) TO DL-FLAG-B
+000194     MOVE WS-ENV-FLAG-C (WS-ENV-TBL-IDX) TO DL-FLAG-C
+000195     MOVE WS-ENV-FLAG-D (WS-ENV-TBL-IDX) TO DL-FLAG-D
+000196
+000197     MOVE SPACES TO DL-FIRING-LIST
+000198     PERFORM 2150-APPEND-ONE-FIRING
+000199         THRU 2150-APPEND-ONE-FIRING-EXIT
+000200         VARYING WS-COND-IDX FROM 1 BY 1
+000201         UNTIL WS-COND-IDX > 9
+000202
+000203     MOVE 'NO' TO DL-DRIFT
+000204     IF WS-ENV-TBL-IDX > 1
+000205         PERFORM 2200-CHECK-DRIFT
+000206             THRU 2200-CHECK-DRIFT-EXIT
+000207     END-IF
+000208
+000209     WRITE DL100-FDR-LINE FROM WS-DETAIL-LINE
+000210     .
+000211 2100-WRITE-ONE-ENVIRONMENT-EXIT.
+000212     EXIT.
+000213
+000214 2150-APPEND-ONE-FIRING.
+000215     IF WS-ENV-FIRE-SW (WS-ENV-TBL-IDX, WS-COND-IDX) EQUAL 'Y'
+000216         STRING DL-FIRING-LIST DELIMITED BY SPACE
+000217                 DL100-COND-PGM-NAME (WS-COND-IDX)
+000218                     DELIMITED BY SIZE
+000219                 ' ' DELIMITED BY SIZE
+000220             INTO DL-FIRING-LIST
+000221             ON OVERFLOW
+000222                 CONTINUE
+000223         END-STRING
+000224     END-IF
+000225     .
+000226 2150-APPEND-ONE-FIRING-EXIT.
+000227     EXIT.
+000228
+000229 2200-CHECK-DRIFT.
+000230     MOVE 'N' TO WS-DRIFT-FOUND-SW
+000231
+000232     PERFORM 2250-COMPARE-ONE-FIRING
+000233         THRU 2250-COMPARE-ONE-FIRING-EXIT
+000234         VARYING WS-CHECK-IDX FROM 1 BY 1
+000235         UNTIL WS-CHECK-IDX > 9
+000236
+000237     IF WS-DRIFT-FOUND
+000238         MOVE 'YES' TO DL-DRIFT
+000239         ADD 1 TO WS-DRIFT-COUNT
+000240     END-IF
+000241     .
+000242 2200-CHECK-DRIFT-EXIT.
+000243     EXIT.
+000244
+000245 2250-COMPARE-ONE-FIRING.
+000246     IF WS-ENV-FIRE-SW (WS-ENV-TBL-IDX, WS-CHECK-IDX) NOT EQUAL
+000247             WS-ENV-FIRE-SW (1, WS-CHECK-IDX)
+000248         SET WS-DRIFT-FOUND TO TRUE
+000249     END-IF
+000250     .
+000251 2250-COMPARE-ONE-FIRING-EXIT.
+000252     EXIT.
