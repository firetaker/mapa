@@ -0,0 +1,175 @@
+000001*================================================================
+000002* DL100INQ
+000003*
+000004* ONLINE INQUIRY SCREEN - RESOLVES TESTANTLR353 A/B/C/D ROUTING.
+000005*
+000006* OPERATOR KEYS IN THE A/B/C/D FLAG SETTINGS FOR A GIVEN BUILD AND
+000007* THIS TRANSACTION ECHOES BACK WHICH OF PGM00001-PGM00009 WOULD
+000008* ACTUALLY FIRE, SO A RELEASE REVIEW NO LONGER HAS TO WORK THROUGH
+000009* TESTANTLR353'S NINE NESTED BOOLEAN CONDITIONS BY HAND.  THE
+000010* CONDITION LOGIC ITSELF LIVES IN DL100RES, THE SAME SUBPROGRAM
+000011* THE DL100DTB BATCH REPORT CALLS, SO THE TWO CANNOT DISAGREE
+000012* ON THE SAME A/B/C/D COMBINATION.
+000013*
+000014* PSEUDO-CONVERSATIONAL - THE PROMPT AND THE RECEIVE ARE TWO
+000015* SEPARATE TASK EXECUTIONS, NOT ONE.  THE FIRST TASK (EIBCALEN
+000016* ZERO) SENDS THE PROMPT AND DOES RETURN TRANSID('DINQ') WITH A
+000017* ONE-BYTE COMMAREA MARKING "PROMPT SENT", FREEING THE TERMINAL
+000018* WHILE THE OPERATOR TYPES.  CICS STARTS A NEW TASK WHEN THE
+000019* OPERATOR PRESSES ENTER; THAT TASK (EIBCALEN NOT ZERO) RECEIVES
+000020* THE INPUT, RESOLVES AND DISPLAYS IT, THEN RETURNS TRANSID
+000021* WITHOUT A COMMAREA SO THE NEXT TASK STARTS A FRESH PROMPT CYCLE.
+000022* NEITHER TASK EVER RECEIVES RIGHT AFTER IT SENDS.
+000023*
+000024* MAINTENANCE HISTORY
+000025* DATE       INIT   DESCRIPTION
+000026* ---------- ------ ----------------------------------------------
+000027* 2026-08-09 JFM    INITIAL VERSION.
+000028* 2026-08-09 JFM    SPLIT THE SEND AND RECEIVE INTO SEPARATE TASK
+000029*                   EXECUTIONS SO THIS SCREEN IS GENUINELY
+000030*                   PSEUDO-CONVERSATIONAL INSTEAD OF BLOCKING THE
+000031*                   TASK ON TERMINAL INPUT.
+000032*================================================================
+000033 Identification Division.
+000034 Program-ID. DL100INQ.
+000035 Data Division.
+000036 Working-Storage Section.
+000037
+000038 01  CONSTANTS.
+000039     05  MYNAME                PIC X(008) VALUE 'DL100INQ'.
+000040     05  RES-PGM               PIC X(008) VALUE 'DL100RES'.
+000041     05  MY-TRANSID            PIC X(004) VALUE 'DINQ'.
+000042
+000043 01  WS-PROMPT-MSG             PIC X(079) VALUE
+000044     'ENTER A/B/C/D SETTINGS AS 4 Y/N CHARACTERS, e.g. YNYN'.
+000045
+000046 01  WS-RECEIVE-AREA           PIC X(004).
+000047 01  WS-RECEIVE-LEN            PIC S9(04) COMP VALUE 4.
+000048
+000049 01  WS-RESP-AREA.
+000050     05  WS-RESP               PIC S9(08) COMP.
+000051     05  WS-RESP2              PIC S9(08) COMP.
+000052
+000053 01  WS-RESULT-BLOCK.
+000054     05  WS-RESULT-LINE OCCURS 9 TIMES INDEXED BY WS-LINE-IDX
+000055             PIC X(079).
+000056
+000057 01  WS-PROMPTED-STATE         PIC X(001) VALUE 'P'.
+000058
+000059     COPY DL100FLG.
+000060     COPY DL100CND.
+000061
+000062 Linkage Section.
+000063
+000064 01  DFHCOMMAREA               PIC X(001).
+000065
+000066 Procedure Division.
+000067 0000-MAINLINE.
+000068     IF EIBCALEN EQUAL 0
+000069         PERFORM 1000-SEND-PROMPT
+000070             THRU 1000-SEND-PROMPT-EXIT
+000071
+000072         EXEC CICS
+000073              RETURN
+000074              TRANSID(MY-TRANSID)
+000075              FROM(WS-PROMPTED-STATE)
+000076              LENGTH(LENGTH OF WS-PROMPTED-STATE)
+000077         END-EXEC
+000078     ELSE
+000079         PERFORM 2000-RECEIVE-INPUT
+000080             THRU 2000-RECEIVE-INPUT-EXIT
+000081
+000082         PERFORM 3000-RESOLVE-AND-REPORT
+000083             THRU 3000-RESOLVE-AND-REPORT-EXIT
+000084
+000085         EXEC CICS
+000086              RETURN
+000087              TRANSID(MY-TRANSID)
+000088         END-EXEC
+000089     END-IF
+000090
+000091     GOBACK
+000092     .
+000093
+000094 1000-SEND-PROMPT.
+000095     EXEC CICS
+000096          SEND TEXT
+000097          FROM(WS-PROMPT-MSG)
+000098          LENGTH(LENGTH OF WS-PROMPT-MSG)
+000099          ERASE
+000100     END-EXEC
+000101     .
+000102 1000-SEND-PROMPT-EXIT.
+000103     EXIT.
+000104
+000105 2000-RECEIVE-INPUT.
+000106     EXEC CICS
+000107          RECEIVE
+000108          INTO(WS-RECEIVE-AREA)
+000109          LENGTH(WS-RECEIVE-LEN)
+000110          RESP(WS-RESP)
+000111          RESP2(WS-RESP2)
+000112     END-EXEC
+000113
+000114     IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+000115         MOVE 'NNNN' TO WS-RECEIVE-AREA
+000116     END-IF
+000117
+000118     MOVE 'N' TO DL100-FLAG-A
+000119     MOVE 'N' TO DL100-FLAG-B
+000120     MOVE 'N' TO DL100-FLAG-C
+000121     MOVE 'N' TO DL100-FLAG-D
+000122
+000123     IF WS-RECEIVE-AREA(1:1) EQUAL 'Y'
+000124         MOVE 'Y' TO DL100-FLAG-A
+000125     END-IF
+000126     IF WS-RECEIVE-AREA(2:1) EQUAL 'Y'
+000127         MOVE 'Y' TO DL100-FLAG-B
+000128     END-IF
+000129     IF WS-RECEIVE-AREA(3:1) EQUAL 'Y'
+000130         MOVE 'Y' TO DL100-FLAG-C
+000131     END-IF
+000132     IF WS-RECEIVE-AREA(4:1) EQUAL 'Y'
+000133         MOVE 'Y' TO DL100-FLAG-D
+000134     END-IF
+000135     .
+000136 2000-RECEIVE-INPUT-EXIT.
+000137     EXIT.
+000138
+000139 3000-RESOLVE-AND-REPORT.
+000140     CALL RES-PGM USING DL100-FLAG-RECORD
+000141         DL100-CONDITION-TABLE
+000142
+000143     PERFORM 3100-BUILD-ONE-LINE
+000144         THRU 3100-BUILD-ONE-LINE-EXIT
+000145         VARYING DL100-COND-IDX FROM 1 BY 1
+000146         UNTIL DL100-COND-IDX > 9
+000147
+000148     EXEC CICS
+000149          SEND TEXT
+000150          FROM(WS-RESULT-BLOCK)
+000151          LENGTH(LENGTH OF WS-RESULT-BLOCK)
+000152          ERASE
+000153     END-EXEC
+000154     .
+000155 3000-RESOLVE-AND-REPORT-EXIT.
+000156     EXIT.
+000157
+000158 3100-BUILD-ONE-LINE.
+000159     SET WS-LINE-IDX TO DL100-COND-IDX
+000160     MOVE SPACES TO WS-RESULT-LINE (WS-LINE-IDX)
+000161
+000162     IF DL100-COND-FIRES (DL100-COND-IDX)
+000163         STRING DL100-COND-PGM-NAME (DL100-COND-IDX)
+000164                 DELIMITED BY SIZE
+000165                 ' - WOULD FIRE' DELIMITED BY SIZE
+000166             INTO WS-RESULT-LINE (WS-LINE-IDX)
+000167     ELSE
+000168         STRING DL100-COND-PGM-NAME (DL100-COND-IDX)
+000169                 DELIMITED BY SIZE
+000170                 ' - WOULD NOT FIRE' DELIMITED BY SIZE
+000171             INTO WS-RESULT-LINE (WS-LINE-IDX)
+000172     END-IF
+000173     .
+000174 3100-BUILD-ONE-LINE-EXIT.
+000175     EXIT.
