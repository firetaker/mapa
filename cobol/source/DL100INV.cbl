@@ -0,0 +1,313 @@
+000001*================================================================
+000002* DL100INV
+000003*
+000004* SUBPROGRAM INVENTORY AND LINKAGE VALIDATION FOR TESTANTLR352.
+000005*
+000006* LISTS ALL TWENTY-FIVE LITERAL SUBPROGRAM NAMES REFERENCED BY
+000007* TESTANTLR352'S FIVE >>EVALUATE TRUE BLOCKS, DETERMINES WHICH
+000008* ONE IN EACH BLOCK IS ACTUALLY REACHABLE UNDER THE CURRENT
+000009* IGY-ARCH/VAR1/VAR2/IGY-CICS SETTINGS (READ FROM THE DL100BLD
+000010* BUILD-STAMP FILE), AND CROSS-CHECKS EACH NAME AGAINST THE
+000011* PRODUCTION LOAD LIBRARY LISTING SO A MISSING MODULE SHOWS UP
+000012* BEFORE GO-LIVE INSTEAD OF DURING IT.
+000013*
+000014* MAINTENANCE HISTORY
+000015* DATE       INIT   DESCRIPTION
+000016* ---------- ------ ----------------------------------------------
+000017* 2026-08-09 JFM    INITIAL VERSION.
+000018*================================================================
+000019 Identification Division.
+000020 Program-ID. DL100INV.
+000021 Environment Division.
+000022 Input-Output Section.
+000023 File-Control.
+000024     SELECT DL100-BLD-FILE ASSIGN TO DL100BLD
+000025         ORGANIZATION IS SEQUENTIAL.
+000026     SELECT DL100-LLB-FILE ASSIGN TO DL100LLB
+000027         ORGANIZATION IS SEQUENTIAL.
+000028     SELECT DL100-INV-RPT ASSIGN TO DL100INV
+000029         ORGANIZATION IS SEQUENTIAL.
+000030
+000031 Data Division.
+000032 File Section.
+000033 FD  DL100-BLD-FILE
+000034     RECORDING MODE IS F.
+000035     COPY DL100BLD.
+000036
+000037 FD  DL100-LLB-FILE
+000038     RECORDING MODE IS F.
+000039 01  DL100-LLB-RECORD          PIC X(008).
+000040
+000041 FD  DL100-INV-RPT
+000042     RECORDING MODE IS F.
+000043 01  DL100-INV-LINE            PIC X(132).
+000044
+000045 Working-Storage Section.
+000046
+000047 01  WS-SWITCHES.
+000048     05  WS-EOF-SW             PIC X(01) VALUE 'N'.
+000049         88  WS-EOF                VALUE 'Y'.
+000050
+000051 01  WS-BLOCK-COUNT            PIC S9(04) COMP VALUE 0.
+000052 01  WS-SUB-INDEX              PIC S9(04) COMP VALUE 0.
+000053 01  WS-LLB-COUNT              PIC S9(04) COMP VALUE 0.
+000054 01  WS-CAND-INDEX             PIC S9(04) COMP VALUE 0.
+000055
+000056 01  WS-BLOCK-TABLE.
+000057     05  WS-BLOCK-ENTRY OCCURS 5 TIMES INDEXED BY WS-BLOCK-IDX.
+000058         10  WS-BLK-IGY-ARCH       PIC S9(04).
+000059         10  WS-BLK-VAR1           PIC S9(04).
+000060         10  WS-BLK-VAR2-SW        PIC X(01).
+000061         10  WS-BLK-IGY-CICS-SW    PIC X(01).
+000062         10  WS-BLK-REACHABLE      PIC X(08).
+000063
+000064 01  WS-LLB-TABLE.
+000065     05  WS-LLB-ENTRY OCCURS 0 TO 500 TIMES
+000066             DEPENDING ON WS-LLB-COUNT
+000067             INDEXED BY WS-LLB-IDX.
+000068         10  WS-LLB-NAME           PIC X(08).
+000069
+000070* CANDIDATE SUBPROGRAM TABLE - ONE ENTRY PER EVALUATE-BLOCK/BRANCH
+000071* COMBINATION COMPILED INTO TESTANTLR352.
+000072 01  WS-CANDIDATE-DATA.
+000073     05  FILLER PIC X(17) VALUE '1IGY-CICSIGYCICS1'.
+000074     05  FILLER PIC X(17) VALUE '1IGY-ARCHIGYARCH1'.
+000075     05  FILLER PIC X(17) VALUE '1VAR2    VAR2#1  '.
+000076     05  FILLER PIC X(17) VALUE '1VAR1    VAR1#1  '.
+000077     05  FILLER PIC X(17) VALUE '1OTHER   OTHER#1 '.
+000078     05  FILLER PIC X(17) VALUE '2IGY-CICSIGYCICS2'.
+000079     05  FILLER PIC X(17) VALUE '2IGY-ARCHIGYARCH2'.
+000080     05  FILLER PIC X(17) VALUE '2VAR2    VAR2#2  '.
+000081     05  FILLER PIC X(17) VALUE '2VAR1    VAR1#2  '.
+000082     05  FILLER PIC X(17) VALUE '2OTHER   OTHER#2 '.
+000083     05  FILLER PIC X(17) VALUE '3IGY-CICSIGYCICS3'.
+000084     05  FILLER PIC X(17) VALUE '3IGY-ARCHIGYARCH3'.
+000085     05  FILLER PIC X(17) VALUE '3VAR2    VAR2#3  '.
+000086     05  FILLER PIC X(17) VALUE '3VAR1    VAR1#3  '.
+000087     05  FILLER PIC X(17) VALUE '3OTHER   OTHER#3 '.
+000088     05  FILLER PIC X(17) VALUE '4IGY-CICSIGYCICS4'.
+000089     05  FILLER PIC X(17) VALUE '4IGY-ARCHIGYARCH4'.
+000090     05  FILLER PIC X(17) VALUE '4VAR2    VAR2#4  '.
+000091     05  FILLER PIC X(17) VALUE '4VAR1    VAR1#4  '.
+000092     05  FILLER PIC X(17) VALUE '4OTHER   OTHER#4 '.
+000093     05  FILLER PIC X(17) VALUE '5IGY-CICSIGYCICS5'.
+000094     05  FILLER PIC X(17) VALUE '5IGY-ARCHIGYARCH5'.
+000095     05  FILLER PIC X(17) VALUE '5VAR2    VAR2#5  '.
+000096     05  FILLER PIC X(17) VALUE '5VAR1    VAR1#5  '.
+000097     05  FILLER PIC X(17) VALUE '5OTHER   OTHER#5 '.
+000098 01  WS-CANDIDATE-TABLE REDEFINES WS-CANDIDATE-DATA.
+000099     05  WS-CAND-ENTRY OCCURS 25 TIMES INDEXED BY WS-CAND-IDX.
+000100         10  WS-CAND-BLOCK-NO      PIC 9(01).
+000101         10  WS-CAND-BRANCH-CODE   PIC X(08).
+000102         10  WS-CAND-NAME          PIC X(08).
+000103
+000104 01  WS-CAND-SWITCH-TABLE.
+000105     05  WS-CAND-SWITCH-ENTRY OCCURS 25 TIMES.
+000106         10  WS-CAND-REACHABLE-SW  PIC X(01).
+000107         10  WS-CAND-FOUND-SW      PIC X(01).
+000108
+000109 01  WS-HEADING-1               PIC X(132) VALUE
+000110     'DL100INV - SUBPROGRAM INVENTORY AND LINKAGE CHECK'.
+000111 01  WS-HEADING-2               PIC X(132) VALUE
+000112     'BLK BRANCH   CANDIDATE REACHABLE IN-LOADLIB WARNING'.
+000113 01  WS-DETAIL-LINE.
+000114     05  FILLER                PIC X(01) VALUE SPACE.
+000115     05  DL-BLOCK-NO           PIC 9(01).
+000116     05  FILLER                PIC X(01) VALUE SPACE.
+000117     05  DL-BRANCH-CODE        PIC X(08).
+000118     05  FILLER                PIC X(01) VALUE SPACE.
+000119     05  DL-CAND-NAME          PIC X(08).
+000120     05  FILLER                PIC X(02) VALUE SPACES.
+000121     05  DL-REACHABLE          PIC X(09).
+000122     05  FILLER                PIC X(01) VALUE SPACE.
+000123     05  DL-IN-LOADLIB         PIC X(10).
+000124     05  DL-WARNING            PIC X(40).
+000125     05  FILLER                PIC X(49) VALUE SPACES.
+000126
+000127 Procedure Division.
+000128 0000-MAINLINE.
+000129     PERFORM 1000-LOAD-BLOCK-TABLE
+000130         THRU 1000-LOAD-BLOCK-TABLE-EXIT
+000131
+000132     PERFORM 2000-LOAD-LOADLIB
+000133         THRU 2000-LOAD-LOADLIB-EXIT
+000134
+000135     PERFORM 3000-RESOLVE-REACHABILITY
+000136         THRU 3000-RESOLVE-REACHABILITY-EXIT
+000137
+000138     PERFORM 4000-PRODUCE-REPORT
+000139         THRU 4000-PRODUCE-REPORT-EXIT
+000140
+000141     GOBACK
+000142     .
+000143
+000144 1000-LOAD-BLOCK-TABLE.
+000145     MOVE 0 TO WS-BLOCK-COUNT
+000146     MOVE 'N' TO WS-EOF-SW
+000147
+000148     OPEN INPUT DL100-BLD-FILE
+000149
+000150     PERFORM 1100-READ-BLOCK-RECORD
+000151         THRU 1100-READ-BLOCK-RECORD-EXIT
+000152         UNTIL WS-EOF
+000153
+000154     CLOSE DL100-BLD-FILE
+000155     .
+000156 1000-LOAD-BLOCK-TABLE-EXIT.
+000157     EXIT.
+000158
+000159 1100-READ-BLOCK-RECORD.
+000160     READ DL100-BLD-FILE
+000161         AT END
+000162             MOVE 'Y' TO WS-EOF-SW
+000163         NOT AT END
+000164             ADD 1 TO WS-BLOCK-COUNT
+000165             MOVE DL100-BLD-IGY-ARCH
+000166                 TO WS-BLK-IGY-ARCH (DL100-BLD-BLOCK-NO)
+000167             MOVE DL100-BLD-VAR1
+000168                 TO WS-BLK-VAR1 (DL100-BLD-BLOCK-NO)
+000169             MOVE DL100-BLD-VAR2-SW
+000170                 TO WS-BLK-VAR2-SW (DL100-BLD-BLOCK-NO)
+000171             MOVE DL100-BLD-IGY-CICS-SW
+000172                 TO WS-BLK-IGY-CICS-SW (DL100-BLD-BLOCK-NO)
+000173     END-READ
+000174     .
+000175 1100-READ-BLOCK-RECORD-EXIT.
+000176     EXIT.
+000177
+000178 2000-LOAD-LOADLIB.
+000179     MOVE 0 TO WS-LLB-COUNT
+000180     MOVE 'N' TO WS-EOF-SW
+000181
+000182     OPEN INPUT DL100-LLB-FILE
+000183
+000184     PERFORM 2100-READ-LOADLIB-RECORD
+000185         THRU 2100-READ-LOADLIB-RECORD-EXIT
+000186         UNTIL WS-EOF
+000187
+000188     CLOSE DL100-LLB-FILE
+000189     .
+000190 2000-LOAD-LOADLIB-EXIT.
+000191     EXIT.
+000192
+000193 2100-READ-LOADLIB-RECORD.
+000194     READ DL100-LLB-FILE
+000195         AT END
+000196             MOVE 'Y' TO WS-EOF-SW
+000197         NOT AT END
+000198             ADD 1 TO WS-LLB-COUNT
+000199             MOVE DL100-LLB-RECORD TO WS-LLB-NAME (WS-LLB-COUNT)
+000200     END-READ
+000201     .
+000202 2100-READ-LOADLIB-RECORD-EXIT.
+000203     EXIT.
+000204
+000205 3000-RESOLVE-REACHABILITY.
+000206     PERFORM 3100-RESOLVE-ONE-BLOCK
+000207         THRU 3100-RESOLVE-ONE-BLOCK-EXIT
+000208         VARYING WS-BLOCK-IDX FROM 1 BY 1
+000209         UNTIL WS-BLOCK-IDX > WS-BLOCK-COUNT
+000210
+000211     PERFORM 3500-MARK-ONE-CANDIDATE
+000212         THRU 3500-MARK-ONE-CANDIDATE-EXIT
+000213         VARYING WS-CAND-IDX FROM 1 BY 1
+000214         UNTIL WS-CAND-IDX > 25
+000215     .
+000216 3000-RESOLVE-REACHABILITY-EXIT.
+000217     EXIT.
+000218
+000219 3100-RESOLVE-ONE-BLOCK.
+000220     EVALUATE TRUE
+000221         WHEN WS-BLK-IGY-CICS-SW (WS-BLOCK-IDX) EQUAL 'Y'
+000222             MOVE 'IGY-CICS'
+000223                 TO WS-BLK-REACHABLE (WS-BLOCK-IDX)
+000224         WHEN WS-BLK-IGY-ARCH (WS-BLOCK-IDX) > 10
+000225             MOVE 'IGY-ARCH'
+000226                 TO WS-BLK-REACHABLE (WS-BLOCK-IDX)
+000227         WHEN WS-BLK-VAR2-SW (WS-BLOCK-IDX) EQUAL 'Y'
+000228             MOVE 'VAR2'
+000229                 TO WS-BLK-REACHABLE (WS-BLOCK-IDX)
+000230         WHEN WS-BLK-VAR1 (WS-BLOCK-IDX) + 1 EQUAL 2
+000231             MOVE 'VAR1'
+000232                 TO WS-BLK-REACHABLE (WS-BLOCK-IDX)
+000233         WHEN OTHER
+000234             MOVE 'OTHER'
+000235                 TO WS-BLK-REACHABLE (WS-BLOCK-IDX)
+000236     END-EVALUATE
+000237     .
+000238 3100-RESOLVE-ONE-BLOCK-EXIT.
+000239     EXIT.
+000240
+000241 3500-MARK-ONE-CANDIDATE.
+000242     MOVE 'N' TO WS-CAND-REACHABLE-SW (WS-CAND-IDX)
+000243     SET WS-BLOCK-IDX TO WS-CAND-BLOCK-NO (WS-CAND-IDX)
+000244     IF WS-CAND-BRANCH-CODE (WS-CAND-IDX)
+000245             EQUAL WS-BLK-REACHABLE (WS-BLOCK-IDX)
+000246         MOVE 'Y' TO WS-CAND-REACHABLE-SW (WS-CAND-IDX)
+000247     END-IF
+000248
+000249     MOVE 'N' TO WS-CAND-FOUND-SW (WS-CAND-IDX)
+000250     PERFORM 3600-CHECK-LOADLIB
+000251         THRU 3600-CHECK-LOADLIB-EXIT
+000252         VARYING WS-LLB-IDX FROM 1 BY 1
+000253         UNTIL WS-LLB-IDX > WS-LLB-COUNT
+000254     .
+000255 3500-MARK-ONE-CANDIDATE-EXIT.
+000256     EXIT.
+000257
+000258 3600-CHECK-LOADLIB.
+000259     IF WS-LLB-NAME (WS-LLB-IDX) EQUAL WS-CAND-NAME (WS-CAND-IDX)
+000260         MOVE 'Y' TO WS-CAND-FOUND-SW (WS-CAND-IDX)
+000261     END-IF
+000262     .
+000263 3600-CHECK-LOADLIB-EXIT.
+000264     EXIT.
+000265
+000266 4000-PRODUCE-REPORT.
+000267     OPEN OUTPUT DL100-INV-RPT
+000268
+000269     MOVE WS-HEADING-1 TO DL100-INV-LINE
+000270     WRITE DL100-INV-LINE
+000271
+000272     MOVE WS-HEADING-2 TO DL100-INV-LINE
+000273     WRITE DL100-INV-LINE
+000274
+000275     PERFORM 4100-WRITE-ONE-DETAIL
+000276         THRU 4100-WRITE-ONE-DETAIL-EXIT
+000277         VARYING WS-CAND-IDX FROM 1 BY 1
+000278         UNTIL WS-CAND-IDX > 25
+000279
+000280     CLOSE DL100-INV-RPT
+000281     .
+000282 4000-PRODUCE-REPORT-EXIT.
+000283     EXIT.
+000284
+000285 4100-WRITE-ONE-DETAIL.
+000286     MOVE SPACES TO WS-DETAIL-LINE
+000287     MOVE WS-CAND-BLOCK-NO (WS-CAND-IDX) TO DL-BLOCK-NO
+000288     MOVE WS-CAND-BRANCH-CODE (WS-CAND-IDX) TO DL-BRANCH-CODE
+000289     MOVE WS-CAND-NAME (WS-CAND-IDX) TO DL-CAND-NAME
+000290
+000291     IF WS-CAND-REACHABLE-SW (WS-CAND-IDX) EQUAL 'Y'
+000292         MOVE 'REACHABLE' TO DL-REACHABLE
+000293     ELSE
+000294         MOVE 'NO'        TO DL-REACHABLE
+000295     END-IF
+000296
+000297     IF WS-CAND-FOUND-SW (WS-CAND-IDX) EQUAL 'Y'
+000298         MOVE 'FOUND'     TO DL-IN-LOADLIB
+000299     ELSE
+000300         MOVE 'NOT FOUND' TO DL-IN-LOADLIB
+000301     END-IF
+000302
+000303     MOVE SPACES TO DL-WARNING
+000304     IF WS-CAND-REACHABLE-SW (WS-CAND-IDX) EQUAL 'Y'
+000305        AND WS-CAND-FOUND-SW (WS-CAND-IDX) EQUAL 'N'
+000306         MOVE '*** MISSING LOAD MODULE ***' TO DL-WARNING
+000307     END-IF
+000308
+000309     MOVE WS-DETAIL-LINE TO DL100-INV-LINE
+000310     WRITE DL100-INV-LINE
+000311     .
+000312 4100-WRITE-ONE-DETAIL-EXIT.
+000313     EXIT.
