@@ -0,0 +1,263 @@
+000001*================================================================
+000002* DL100REC
+000003*
+000004* SOURCE-VS-LOAD-MODULE DRIFT RECONCILIATION FOR TESTANTLR352.
+000005*
+000006* COMPARES THE EFFECTIVE >>DEFINE VALUES THAT WERE USED TO BUILD
+000007* THE CURRENTLY-RUNNING LOAD MODULE (DL100BLD, MAINTAINED AT
+000008* COMPILE TIME) AGAINST THE VALUES CURRENTLY CHECKED IN TO THE
+000009* SOURCE LIBRARY (DL100SRC, MAINTAINED WHENEVER SOMEONE EDITS
+000010* TESTANTLR352).  ANY BLOCK WHERE THE TWO DISAGREE MEANS SOMEONE
+000011* CHANGED THE SOURCE WITHOUT A RECOMPILE AND REPROMOTION, AND IS
+000012* REPORTED AS DRIFT SO IT SURFACES BEFORE IT CAUSES AN INCIDENT.
+000013*
+000014* MAINTENANCE HISTORY
+000015* DATE       INIT   DESCRIPTION
+000016* ---------- ------ ----------------------------------------------
+000017* 2026-08-09 JFM    INITIAL VERSION.
+000018*================================================================
+000019 Identification Division.
+000020 Program-ID. DL100REC.
+000021 Environment Division.
+000022 Input-Output Section.
+000023 File-Control.
+000024     SELECT DL100-BLD-FILE ASSIGN TO DL100BLD
+000025         ORGANIZATION IS SEQUENTIAL.
+000026     SELECT DL100-SRC-FILE ASSIGN TO DL100SRC
+000027         ORGANIZATION IS SEQUENTIAL.
+000028     SELECT DL100-REC-RPT ASSIGN TO DL100REC
+000029         ORGANIZATION IS SEQUENTIAL.
+000030
+000031 Data Division.
+000032 File Section.
+000033 FD  DL100-BLD-FILE
+000034     RECORDING MODE IS F.
+000035     COPY DL100BLD.
+000036
+000037 FD  DL100-SRC-FILE
+000038     RECORDING MODE IS F.
+000039     COPY DL100SRC.
+000040
+000041 FD  DL100-REC-RPT
+000042     RECORDING MODE IS F.
+000043 01  DL100-REC-LINE            PIC X(132).
+000044
+000045 Working-Storage Section.
+000046
+000047 01  WS-SWITCHES.
+000048     05  WS-EOF-SW             PIC X(01) VALUE 'N'.
+000049         88  WS-EOF                VALUE 'Y'.
+000050     05  WS-DRIFT-SW           PIC X(01) VALUE 'N'.
+000051         88  WS-DRIFT-FOUND        VALUE 'Y'.
+000052
+000053 01  WS-BLOCK-COUNT            PIC S9(04) COMP VALUE 0.
+000054 01  WS-DRIFT-COUNT            PIC S9(04) COMP VALUE 0.
+000055 01  WS-DRIFT-COUNT-ED         PIC ZZ9.
+000056
+000057 01  WS-BLOCK-TABLE.
+000058     05  WS-BLOCK-ENTRY OCCURS 5 TIMES INDEXED BY WS-BLOCK-IDX.
+000059         10  WS-BLK-BLD-IGY-ARCH   PIC S9(04).
+000060         10  WS-BLK-BLD-VAR1       PIC S9(04).
+000061         10  WS-BLK-BLD-VAR2-SW    PIC X(01).
+000062         10  WS-BLK-BLD-CICS-SW    PIC X(01).
+000063         10  WS-BLK-SRC-IGY-ARCH   PIC S9(04).
+000064         10  WS-BLK-SRC-VAR1       PIC S9(04).
+000065         10  WS-BLK-SRC-VAR2-SW    PIC X(01).
+000066         10  WS-BLK-SRC-CICS-SW    PIC X(01).
+000067         10  WS-BLK-DRIFT-SW       PIC X(01) VALUE 'N'.
+000068             88  WS-BLK-DRIFTED        VALUE 'Y'.
+000069
+000070 01  WS-HEADING-1               PIC X(132) VALUE
+000071     'DL100REC - TESTANTLR352 SOURCE/LOAD MODULE DRIFT CHECK'.
+000072 01  WS-HEADING-2               PIC X(132) VALUE
+000073     'BLK  LOAD-MOD A/V1/V2/CC  SOURCE A/V1/V2/CC  DRIFT'.
+000074 01  WS-DETAIL-LINE.
+000075     05  FILLER                PIC X(01) VALUE SPACE.
+000076     05  DL-BLOCK-NO           PIC 9(01).
+000077     05  FILLER                PIC X(03) VALUE SPACES.
+000078     05  DL-BLD-ARCH           PIC ZZZ9.
+000079     05  FILLER                PIC X(01) VALUE SPACE.
+000080     05  DL-BLD-VAR1           PIC ZZZ9.
+000081     05  FILLER                PIC X(01) VALUE SPACE.
+000082     05  DL-BLD-VAR2           PIC X(01).
+000083     05  FILLER                PIC X(01) VALUE SPACE.
+000084     05  DL-BLD-CICS           PIC X(01).
+000085     05  FILLER                PIC X(04) VALUE SPACES.
+000086     05  DL-SRC-ARCH           PIC ZZZ9.
+000087     05  FILLER                PIC X(01) VALUE SPACE.
+000088     05  DL-SRC-VAR1           PIC ZZZ9.
+000089     05  FILLER                PIC X(01) VALUE SPACE.
+000090     05  DL-SRC-VAR2           PIC X(01).
+000091     05  FILLER                PIC X(01) VALUE SPACE.
+000092     05  DL-SRC-CICS           PIC X(01).
+000093     05  FILLER                PIC X(04) VALUE SPACES.
+000094     05  DL-DRIFT              PIC X(05).
+000095     05  FILLER                PIC X(75) VALUE SPACES.
+000096 01  WS-SUMMARY-LINE            PIC X(132).
+000097
+000098 Procedure Division.
+000099 0000-MAINLINE.
+000100     PERFORM 1000-LOAD-BUILD-VALUES
+000101         THRU 1000-LOAD-BUILD-VALUES-EXIT
+000102
+000103     PERFORM 2000-LOAD-SOURCE-VALUES
+000104         THRU 2000-LOAD-SOURCE-VALUES-EXIT
+000105
+000106     PERFORM 3000-COMPARE-BLOCKS
+000107         THRU 3000-COMPARE-BLOCKS-EXIT
+000108
+000109     PERFORM 4000-PRODUCE-REPORT
+000110         THRU 4000-PRODUCE-REPORT-EXIT
+000111
+000112     GOBACK
+000113     .
+000114
+000115 1000-LOAD-BUILD-VALUES.
+000116     MOVE 0 TO WS-BLOCK-COUNT
+000117     MOVE 'N' TO WS-EOF-SW
+000118
+000119     OPEN INPUT DL100-BLD-FILE
+000120
+000121     PERFORM 1100-READ-ONE-BUILD-RECORD
+000122         THRU 1100-READ-ONE-BUILD-RECORD-EXIT
+000123         UNTIL WS-EOF
+000124
+000125     CLOSE DL100-BLD-FILE
+000126     .
+000127 1000-LOAD-BUILD-VALUES-EXIT.
+000128     EXIT.
+000129
+000130 1100-READ-ONE-BUILD-RECORD.
+000131     READ DL100-BLD-FILE
+000132         AT END
+000133             MOVE 'Y' TO WS-EOF-SW
+000134         NOT AT END
+000135             ADD 1 TO WS-BLOCK-COUNT
+000136             MOVE DL100-BLD-IGY-ARCH
+000137                 TO WS-BLK-BLD-IGY-ARCH (DL100-BLD-BLOCK-NO)
+000138             MOVE DL100-BLD-VAR1
+000139                 TO WS-BLK-BLD-VAR1 (DL100-BLD-BLOCK-NO)
+000140             MOVE DL100-BLD-VAR2-SW
+000141                 TO WS-BLK-BLD-VAR2-SW (DL100-BLD-BLOCK-NO)
+000142             MOVE DL100-BLD-IGY-CICS-SW
+000143                 TO WS-BLK-BLD-CICS-SW (DL100-BLD-BLOCK-NO)
+000144     END-READ
+000145     .
+000146 1100-READ-ONE-BUILD-RECORD-EXIT.
+000147     EXIT.
+000148
+000149 2000-LOAD-SOURCE-VALUES.
+000150     MOVE 'N' TO WS-EOF-SW
+000151
+000152     OPEN INPUT DL100-SRC-FILE
+000153
+000154     PERFORM 2100-READ-ONE-SOURCE-RECORD
+000155         THRU 2100-READ-ONE-SOURCE-RECORD-EXIT
+000156         UNTIL WS-EOF
+000157
+000158     CLOSE DL100-SRC-FILE
+000159     .
+000160 2000-LOAD-SOURCE-VALUES-EXIT.
+000161     EXIT.
+000162
+000163 2100-READ-ONE-SOURCE-RECORD.
+000164     READ DL100-SRC-FILE
+000165         AT END
+000166             MOVE 'Y' TO WS-EOF-SW
+000167         NOT AT END
+000168             MOVE DL100-SRC-IGY-ARCH
+000169                 TO WS-BLK-SRC-IGY-ARCH (DL100-SRC-BLOCK-NO)
+000170             MOVE DL100-SRC-VAR1
+000171                 TO WS-BLK-SRC-VAR1 (DL100-SRC-BLOCK-NO)
+000172             MOVE DL100-SRC-VAR2-SW
+000173                 TO WS-BLK-SRC-VAR2-SW (DL100-SRC-BLOCK-NO)
+000174             MOVE DL100-SRC-IGY-CICS-SW
+000175                 TO WS-BLK-SRC-CICS-SW (DL100-SRC-BLOCK-NO)
+000176     END-READ
+000177     .
+000178 2100-READ-ONE-SOURCE-RECORD-EXIT.
+000179     EXIT.
+000180
+000181 3000-COMPARE-BLOCKS.
+000182     MOVE 0 TO WS-DRIFT-COUNT
+000183     PERFORM 3100-COMPARE-ONE-BLOCK
+000184         THRU 3100-COMPARE-ONE-BLOCK-EXIT
+000185         VARYING WS-BLOCK-IDX FROM 1 BY 1
+000186         UNTIL WS-BLOCK-IDX > WS-BLOCK-COUNT
+000187     .
+000188 3000-COMPARE-BLOCKS-EXIT.
+000189     EXIT.
+000190
+000191 3100-COMPARE-ONE-BLOCK.
+000192     MOVE 'N' TO WS-BLK-DRIFT-SW (WS-BLOCK-IDX)
+000193
+000194     IF WS-BLK-BLD-IGY-ARCH (WS-BLOCK-IDX)
+000195             NOT EQUAL WS-BLK-SRC-IGY-ARCH (WS-BLOCK-IDX)
+000196        OR WS-BLK-BLD-VAR1 (WS-BLOCK-IDX)
+000197             NOT EQUAL WS-BLK-SRC-VAR1 (WS-BLOCK-IDX)
+000198        OR WS-BLK-BLD-VAR2-SW (WS-BLOCK-IDX)
+000199             NOT EQUAL WS-BLK-SRC-VAR2-SW (WS-BLOCK-IDX)
+000200        OR WS-BLK-BLD-CICS-SW (WS-BLOCK-IDX)
+000201             NOT EQUAL WS-BLK-SRC-CICS-SW (WS-BLOCK-IDX)
+000202         SET WS-BLK-DRIFTED (WS-BLOCK-IDX) TO TRUE
+000203         ADD 1 TO WS-DRIFT-COUNT
+000204     END-IF
+000205     .
+000206 3100-COMPARE-ONE-BLOCK-EXIT.
+000207     EXIT.
+000208
+000209 4000-PRODUCE-REPORT.
+000210     OPEN OUTPUT DL100-REC-RPT
+000211
+000212     MOVE WS-HEADING-1 TO DL100-REC-LINE
+000213     WRITE DL100-REC-LINE
+000214
+000215     MOVE WS-HEADING-2 TO DL100-REC-LINE
+000216     WRITE DL100-REC-LINE
+000217
+000218     PERFORM 4100-WRITE-ONE-DETAIL
+000219         THRU 4100-WRITE-ONE-DETAIL-EXIT
+000220         VARYING WS-BLOCK-IDX FROM 1 BY 1
+000221         UNTIL WS-BLOCK-IDX > WS-BLOCK-COUNT
+000222
+000223     MOVE WS-DRIFT-COUNT TO WS-DRIFT-COUNT-ED
+000224     MOVE SPACES TO WS-SUMMARY-LINE
+000225     IF WS-DRIFT-COUNT > 0
+000226         STRING 'VALIDATION: DRIFT DETECTED - BLOCK COUNT='
+000227                 DELIMITED BY SIZE
+000228             WS-DRIFT-COUNT-ED DELIMITED BY SIZE
+000229             INTO WS-SUMMARY-LINE
+000230     ELSE
+000231         STRING 'VALIDATION: OK - NO DRIFT DETECTED'
+000232                 DELIMITED BY SIZE
+000233             INTO WS-SUMMARY-LINE
+000234     END-IF
+000235     WRITE DL100-REC-LINE FROM WS-SUMMARY-LINE
+000236
+000237     CLOSE DL100-REC-RPT
+000238     .
+000239 4000-PRODUCE-REPORT-EXIT.
+000240     EXIT.
+000241
+000242 4100-WRITE-ONE-DETAIL.
+000243     MOVE SPACES TO WS-DETAIL-LINE
+000244     MOVE WS-BLOCK-IDX TO DL-BLOCK-NO
+000245     MOVE WS-BLK-BLD-IGY-ARCH (WS-BLOCK-IDX) TO DL-BLD-ARCH
+000246     MOVE WS-BLK-BLD-VAR1 (WS-BLOCK-IDX) TO DL-BLD-VAR1
+000247     MOVE WS-BLK-BLD-VAR2-SW (WS-BLOCK-IDX) TO DL-BLD-VAR2
+000248     MOVE WS-BLK-BLD-CICS-SW (WS-BLOCK-IDX) TO DL-BLD-CICS
+000249     MOVE WS-BLK-SRC-IGY-ARCH (WS-BLOCK-IDX) TO DL-SRC-ARCH
+000250     MOVE WS-BLK-SRC-VAR1 (WS-BLOCK-IDX) TO DL-SRC-VAR1
+000251     MOVE WS-BLK-SRC-VAR2-SW (WS-BLOCK-IDX) TO DL-SRC-VAR2
+000252     MOVE WS-BLK-SRC-CICS-SW (WS-BLOCK-IDX) TO DL-SRC-CICS
+000253
+000254     IF WS-BLK-DRIFTED (WS-BLOCK-IDX)
+000255         MOVE 'YES' TO DL-DRIFT
+000256     ELSE
+000257         MOVE 'NO' TO DL-DRIFT
+000258     END-IF
+000259
+000260     WRITE DL100-REC-LINE FROM WS-DETAIL-LINE
+000261     .
+000262 4100-WRITE-ONE-DETAIL-EXIT.
+000263     EXIT.
