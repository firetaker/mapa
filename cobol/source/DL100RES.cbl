@@ -0,0 +1,155 @@
+000001*================================================================
+000002* DL100RES
+000003*
+000004* RESOLVES TESTANTLR353'S NINE >>IF CONDITIONS FOR A GIVEN A/B/C/D
+000005* FLAG COMBINATION.
+000006*
+000007* CALLED WITH A DL100-FLAG-RECORD (THE A/B/C/D SETTINGS TO CHECK)
+000008* AND A DL100-CONDITION-TABLE TO FILL IN.  EACH OF THE NINE TESTS
+000009* BELOW REPRODUCES, FLAG FOR FLAG, THE CORRESPONDING >>IF
+000010* EXPRESSION IN TESTANTLR353, SO ANY CALLER - BATCH REPORT OR
+000011* ONLINE SCREEN - STAYS IN STEP WITH WHAT THE COMPILED PROGRAM
+000012* WOULD ACTUALLY DO WITHOUT EACH HAVING TO RE-IMPLEMENT IT.  EACH
+000013* RESOLUTION IS ALSO LOGGED TO DL100FIR SO THE DAILY OPERATIONS
+000014* DASHBOARD CAN TALLY HOW OFTEN EACH CONDITION ACTUALLY FIRES.
+000015*
+000016* MAINTENANCE HISTORY
+000017* DATE       INIT   DESCRIPTION
+000018* ---------- ------ ----------------------------------------------
+000019* 2026-08-09 JFM    INITIAL VERSION - FACTORED OUT OF DL100DTB SO
+000020*                   THE ONLINE INQUIRY SCREEN CAN SHARE THE SAME
+000021*                   CONDITION LOGIC INSTEAD OF DUPLICATING IT.
+000022* 2026-08-09 JFM    ADDED DL100FIR FIRING LOG FOR THE NEW DAILY
+000023*                   OPERATIONS DASHBOARD.
+000024*================================================================
+000025 Identification Division.
+000026 Program-ID. DL100RES.
+000027 Environment Division.
+000028 Input-Output Section.
+000029 File-Control.
+000030     SELECT DL100-FIR-FILE ASSIGN TO DL100FIR
+000031         ORGANIZATION IS SEQUENTIAL.
+000032 Data Division.
+000033 File Section.
+000034 FD  DL100-FIR-FILE
+000035     RECORDING MODE IS F.
+000036     COPY DL100FIR.
+000037
+000038 Working-Storage Section.
+000039
+000040 01  WS-COND-IDX               PIC S9(04) COMP.
+000041
+000042 Linkage Section.
+000043
+000044     COPY DL100FLG.
+000045     COPY DL100CND.
+000046
+000047 Procedure Division USING DL100-FLAG-RECORD
+000048         DL100-CONDITION-TABLE.
+000049 0000-MAINLINE.
+000050     PERFORM 1000-INITIALIZE-TABLE
+000051         THRU 1000-INITIALIZE-TABLE-EXIT
+000052
+000053     PERFORM 2000-EVALUATE-CONDITIONS
+000054         THRU 2000-EVALUATE-CONDITIONS-EXIT
+000055
+000056     PERFORM 3000-LOG-FIRING
+000057         THRU 3000-LOG-FIRING-EXIT
+000058
+000059     GOBACK
+000060     .
+000061
+000062 1000-INITIALIZE-TABLE.
+000063     MOVE 'PGM00001' TO DL100-COND-PGM-NAME (1)
+000064     MOVE 'PGM00002' TO DL100-COND-PGM-NAME (2)
+000065     MOVE 'PGM00003' TO DL100-COND-PGM-NAME (3)
+000066     MOVE 'PGM00004' TO DL100-COND-PGM-NAME (4)
+000067     MOVE 'PGM00005' TO DL100-COND-PGM-NAME (5)
+000068     MOVE 'PGM00006' TO DL100-COND-PGM-NAME (6)
+000069     MOVE 'PGM00007' TO DL100-COND-PGM-NAME (7)
+000070     MOVE 'PGM00008' TO DL100-COND-PGM-NAME (8)
+000071     MOVE 'PGM00009' TO DL100-COND-PGM-NAME (9)
+000072
+000073     MOVE 0 TO WS-COND-IDX
+000074     PERFORM 1100-RESET-ONE-ENTRY
+000075         THRU 1100-RESET-ONE-ENTRY-EXIT
+000076         VARYING DL100-COND-IDX FROM 1 BY 1
+000077         UNTIL DL100-COND-IDX > 9
+000078     .
+000079 1000-INITIALIZE-TABLE-EXIT.
+000080     EXIT.
+000081
+000082 1100-RESET-ONE-ENTRY.
+000083     MOVE 'N' TO DL100-COND-FIRE-SW (DL100-COND-IDX)
+000084     .
+000085 1100-RESET-ONE-ENTRY-EXIT.
+000086     EXIT.
+000087
+000088 2000-EVALUATE-CONDITIONS.
+000089     IF DL100-FLAG-A-ON AND DL100-FLAG-B-ON
+000090         SET DL100-COND-FIRES (1) TO TRUE
+000091     END-IF
+000092
+000093     IF DL100-FLAG-A-ON AND DL100-FLAG-B-ON
+000094         SET DL100-COND-FIRES (2) TO TRUE
+000095     END-IF
+000096
+000097     IF DL100-FLAG-A-ON AND (DL100-FLAG-B-ON OR DL100-FLAG-C-ON)
+000098         SET DL100-COND-FIRES (3) TO TRUE
+000099     END-IF
+000100
+000101     IF (DL100-FLAG-A-ON AND DL100-FLAG-B-ON) OR DL100-FLAG-D-ON
+000102         SET DL100-COND-FIRES (4) TO TRUE
+000103     END-IF
+000104
+000105     IF DL100-FLAG-A-ON AND (DL100-FLAG-B-ON AND
+000106             (DL100-FLAG-C-ON OR DL100-FLAG-D-ON))
+000107         SET DL100-COND-FIRES (5) TO TRUE
+000108     END-IF
+000109
+000110     IF DL100-FLAG-B-ON AND (DL100-FLAG-C-ON OR DL100-FLAG-D-ON)
+000111         SET DL100-COND-FIRES (6) TO TRUE
+000112     END-IF
+000113
+000114     IF (DL100-FLAG-B-ON AND DL100-FLAG-C-ON) OR DL100-FLAG-D-ON
+000115         SET DL100-COND-FIRES (7) TO TRUE
+000116     END-IF
+000117
+000118     IF DL100-FLAG-A-ON AND (DL100-FLAG-B-ON OR DL100-FLAG-C-ON)
+000119             AND DL100-FLAG-D-ON
+000120         SET DL100-COND-FIRES (8) TO TRUE
+000121     END-IF
+000122
+000123     IF (DL100-FLAG-A-ON OR DL100-FLAG-D-ON) AND
+000124             (DL100-FLAG-B-ON OR DL100-FLAG-C-ON)
+000125         SET DL100-COND-FIRES (9) TO TRUE
+000126     END-IF
+000127     .
+000128 2000-EVALUATE-CONDITIONS-EXIT.
+000129     EXIT.
+000130
+000131 3000-LOG-FIRING.
+000132     MOVE FUNCTION CURRENT-DATE TO DL100-FIR-TIMESTAMP
+000133     MOVE DL100-FLAG-A TO DL100-FIR-FLAG-A
+000134     MOVE DL100-FLAG-B TO DL100-FIR-FLAG-B
+000135     MOVE DL100-FLAG-C TO DL100-FIR-FLAG-C
+000136     MOVE DL100-FLAG-D TO DL100-FIR-FLAG-D
+000137
+000138     PERFORM 3100-COPY-ONE-FIRE-FLAG
+000139         THRU 3100-COPY-ONE-FIRE-FLAG-EXIT
+000140         VARYING WS-COND-IDX FROM 1 BY 1
+000141         UNTIL WS-COND-IDX > 9
+000142
+000143     OPEN EXTEND DL100-FIR-FILE
+000144     WRITE DL100-FIR-RECORD
+000145     CLOSE DL100-FIR-FILE
+000146     .
+000147 3000-LOG-FIRING-EXIT.
+000148     EXIT.
+000149
+000150 3100-COPY-ONE-FIRE-FLAG.
+000151     MOVE DL100-COND-FIRE-SW (WS-COND-IDX)
+000152         TO DL100-FIR-FIRE-SW (WS-COND-IDX)
+000153     .
+000154 3100-COPY-ONE-FIRE-FLAG-EXIT.
+000155     EXIT.
