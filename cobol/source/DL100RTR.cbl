@@ -0,0 +1,167 @@
+000001*================================================================
+000002* DL100RTR
+000003*
+000004* RUNTIME ROUTE RESOLVER FOR TESTANTLR352.
+000005*
+000006* CALLED AT EACH OF TESTANTLR352'S FIVE ROUTING POINTS WITH THE
+000007* COMPILE-TIME CANDIDATE SUBPROGRAM NAME (THE ONE SELECTED BY THE
+000008* >>EVALUATE/>>DEFINE DIRECTIVES AT THE LAST COMPILE).  LOOKS THE
+000009* BLOCK/BRANCH UP IN THE DL100RTE RUNTIME OVERRIDE TABLE AND HANDS
+000010* BACK THE NAME THAT SHOULD ACTUALLY BE CALLED, SO OPERATIONS CAN
+000011* REPOINT A BLOCK AT A DIFFERENT SUBPROGRAM BY MAINTAINING THAT
+000012* TABLE INSTEAD OF OPENING A CHANGE TICKET FOR A RECOMPILE.
+000013*
+000014* MAINTENANCE HISTORY
+000015* DATE       INIT   DESCRIPTION
+000016* ---------- ------ ----------------------------------------------
+000017* 2026-08-09 JFM    INITIAL VERSION.
+000018*================================================================
+000019 Identification Division.
+000020 Program-ID. DL100RTR.
+000021 Environment Division.
+000022 Input-Output Section.
+000023 File-Control.
+000024     SELECT DL100-RTE-FILE ASSIGN TO DL100RTE
+000025         ORGANIZATION IS SEQUENTIAL.
+000026     SELECT DL100-USE-FILE ASSIGN TO DL100USE
+000027         ORGANIZATION IS SEQUENTIAL.
+000028
+000029 Data Division.
+000030 File Section.
+000031 FD  DL100-RTE-FILE
+000032     RECORDING MODE IS F.
+000033     COPY DL100RTE.
+000034
+000035 FD  DL100-USE-FILE
+000036     RECORDING MODE IS F.
+000037     COPY DL100USE.
+000038
+000039 Working-Storage Section.
+000040
+000041 01  WS-SWITCHES.
+000042     05  WS-TABLE-LOADED-SW    PIC X(01) VALUE 'N'.
+000043         88  WS-TABLE-LOADED       VALUE 'Y'.
+000044     05  WS-EOF-SW             PIC X(01) VALUE 'N'.
+000045         88  WS-EOF                VALUE 'Y'.
+000046
+000047 01  WS-ENTRY-COUNT            PIC S9(04) COMP VALUE 0.
+000048 01  WS-SEARCH-INDEX           PIC S9(04) COMP VALUE 0.
+000049
+000050 01  WS-ROUTE-TABLE.
+000051     05  WS-ROUTE-ENTRY OCCURS 0 TO 50 TIMES
+000052             DEPENDING ON WS-ENTRY-COUNT
+000053             INDEXED BY WS-ROUTE-IDX.
+000054         10  WS-RTE-BLOCK-NO       PIC 9(01).
+000055         10  WS-RTE-BRANCH-CODE    PIC X(08).
+000056         10  WS-RTE-OVERRIDE-SW    PIC X(01).
+000057             88  WS-RTE-OVERRIDE-ON    VALUE 'Y'.
+000058         10  WS-RTE-OVERRIDE-NAME  PIC X(08).
+000059
+000060     COPY DL100ALP.
+000061
+000062 Linkage Section.
+000063     COPY DL100RTP.
+000064
+000065 Procedure Division USING DL100-RTR-PARMS.
+000066 0000-MAINLINE.
+000067     IF NOT WS-TABLE-LOADED
+000068         PERFORM 1000-LOAD-TABLE
+000069             THRU 1000-LOAD-TABLE-EXIT
+000070     END-IF
+000071
+000072     MOVE DL100-RTR-CANDIDATE-NAME TO DL100-RTR-EFFECTIVE-NAME
+000073
+000074     PERFORM 2000-FIND-OVERRIDE
+000075         THRU 2000-FIND-OVERRIDE-EXIT
+000076
+000077     IF DL100-RTR-BRANCH-CODE EQUAL 'OTHER'
+000078         PERFORM 3000-ALERT-UNPLANNED
+000079             THRU 3000-ALERT-UNPLANNED-EXIT
+000080     END-IF
+000081
+000082     PERFORM 4000-LOG-USAGE
+000083         THRU 4000-LOG-USAGE-EXIT
+000084
+000085     GOBACK
+000086     .
+000087
+000088 1000-LOAD-TABLE.
+000089     MOVE 0 TO WS-ENTRY-COUNT
+000090     MOVE 'N' TO WS-EOF-SW
+000091
+000092     OPEN INPUT DL100-RTE-FILE
+000093
+000094     PERFORM 1100-READ-ROUTE-FILE
+000095         THRU 1100-READ-ROUTE-FILE-EXIT
+000096         UNTIL WS-EOF
+000097
+000098     CLOSE DL100-RTE-FILE
+000099
+000100     MOVE 'Y' TO WS-TABLE-LOADED-SW
+000101     .
+000102 1000-LOAD-TABLE-EXIT.
+000103     EXIT.
+000104
+000105 1100-READ-ROUTE-FILE.
+000106     READ DL100-RTE-FILE
+000107         AT END
+000108             MOVE 'Y' TO WS-EOF-SW
+000109         NOT AT END
+000110             ADD 1 TO WS-ENTRY-COUNT
+000111             MOVE DL100-RTE-BLOCK-NO
+000112                 TO WS-RTE-BLOCK-NO (WS-ENTRY-COUNT)
+000113             MOVE DL100-RTE-BRANCH-CODE
+000114                 TO WS-RTE-BRANCH-CODE (WS-ENTRY-COUNT)
+000115             MOVE DL100-RTE-OVERRIDE-SW
+000116                 TO WS-RTE-OVERRIDE-SW (WS-ENTRY-COUNT)
+000117             MOVE DL100-RTE-OVERRIDE-NAME
+000118                 TO WS-RTE-OVERRIDE-NAME (WS-ENTRY-COUNT)
+000119     END-READ
+000120     .
+000121 1100-READ-ROUTE-FILE-EXIT.
+000122     EXIT.
+000123
+000124 2000-FIND-OVERRIDE.
+000125     PERFORM 2100-CHECK-ENTRY
+000126         THRU 2100-CHECK-ENTRY-EXIT
+000127         VARYING WS-SEARCH-INDEX FROM 1 BY 1
+000128         UNTIL WS-SEARCH-INDEX > WS-ENTRY-COUNT
+000129     .
+000130 2000-FIND-OVERRIDE-EXIT.
+000131     EXIT.
+000132
+000133 2100-CHECK-ENTRY.
+000134     IF WS-RTE-BLOCK-NO (WS-SEARCH-INDEX) EQUAL DL100-RTR-BLOCK-NO
+000135        AND WS-RTE-BRANCH-CODE (WS-SEARCH-INDEX)
+000136                EQUAL DL100-RTR-BRANCH-CODE
+000137        AND WS-RTE-OVERRIDE-ON (WS-SEARCH-INDEX)
+000138         MOVE WS-RTE-OVERRIDE-NAME (WS-SEARCH-INDEX)
+000139             TO DL100-RTR-EFFECTIVE-NAME
+000140     END-IF
+000141     .
+000142 2100-CHECK-ENTRY-EXIT.
+000143     EXIT.
+000144
+000145 3000-ALERT-UNPLANNED.
+000146     MOVE DL100-RTR-BLOCK-NO TO DL100-ALR-BLOCK-NO
+000147     MOVE DL100-RTR-BRANCH-CODE TO DL100-ALR-BRANCH-CODE
+000148     MOVE DL100-RTR-CANDIDATE-NAME TO DL100-ALR-CANDIDATE-NAME
+000149
+000150     CALL 'DL100ALR' USING DL100-ALR-PARMS
+000151     END-CALL
+000152     .
+000153 3000-ALERT-UNPLANNED-EXIT.
+000154     EXIT.
+000155
+000156 4000-LOG-USAGE.
+000157     MOVE FUNCTION CURRENT-DATE TO DL100-USE-TIMESTAMP
+000158     MOVE DL100-RTR-BLOCK-NO TO DL100-USE-BLOCK-NO
+000159     MOVE DL100-RTR-BRANCH-CODE TO DL100-USE-BRANCH-CODE
+000160     MOVE DL100-RTR-EFFECTIVE-NAME TO DL100-USE-EFFECTIVE-NAME
+000161
+000162     OPEN EXTEND DL100-USE-FILE
+000163     WRITE DL100-USE-RECORD
+000164     CLOSE DL100-USE-FILE
+000165     .
+000166 4000-LOG-USAGE-EXIT.
+000167     EXIT.
