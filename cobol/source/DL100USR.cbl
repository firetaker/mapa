@@ -0,0 +1,164 @@
+000001*================================================================
+000002* DL100USR
+000003*
+000004* NIGHTLY BRANCH-USAGE REPORT FOR TESTANTLR352'S ROUTING LOGIC.
+000005*
+000006* READS THE DL100USE USAGE RECORDS WRITTEN BY DL100RTR EVERY TIME
+000007* A ROUTING POINT IS RESOLVED DURING THE DAY AND TALLIES, FOR EACH
+000008* OF THE FIVE BLOCKS, HOW MANY TRANSACTIONS ROUTED THROUGH EACH OF
+000009* THE IGY-CICS/IGY-ARCH/VAR2/VAR1/OTHER BRANCHES - SO THE BRANCHES
+000010* NOBODY IS HITTING IN PRODUCTION CAN FINALLY BE IDENTIFIED AND
+000011* CONSIDERED FOR DECOMMISSIONING.
+000012*
+000013* MAINTENANCE HISTORY
+000014* DATE       INIT   DESCRIPTION
+000015* ---------- ------ ----------------------------------------------
+000016* 2026-08-09 JFM    INITIAL VERSION.
+000017*================================================================
+000018 Identification Division.
+000019 Program-ID. DL100USR.
+000020 Environment Division.
+000021 Input-Output Section.
+000022 File-Control.
+000023     SELECT DL100-USE-FILE ASSIGN TO DL100USE
+000024         ORGANIZATION IS SEQUENTIAL.
+000025     SELECT DL100-USR-RPT ASSIGN TO DL100USR
+000026         ORGANIZATION IS SEQUENTIAL.
+000027
+000028 Data Division.
+000029 File Section.
+000030 FD  DL100-USE-FILE
+000031     RECORDING MODE IS F.
+000032     COPY DL100USE.
+000033
+000034 FD  DL100-USR-RPT
+000035     RECORDING MODE IS F.
+000036 01  DL100-USR-LINE            PIC X(132).
+000037
+000038 Working-Storage Section.
+000039
+000040 01  WS-SWITCHES.
+000041     05  WS-EOF-SW             PIC X(01) VALUE 'N'.
+000042         88  WS-EOF                VALUE 'Y'.
+000043
+000044 01  WS-TOTAL-COUNT            PIC S9(08) COMP VALUE 0.
+000045 01  WS-BLOCK-IDX              PIC S9(04) COMP VALUE 0.
+000046
+000047 01  WS-TALLY-TABLE.
+000048     05  WS-TALLY-ENTRY OCCURS 5 TIMES INDEXED BY WS-TALLY-IDX.
+000049         10  WS-TALLY-IGY-CICS     PIC S9(08) COMP VALUE 0.
+000050         10  WS-TALLY-IGY-ARCH     PIC S9(08) COMP VALUE 0.
+000051         10  WS-TALLY-VAR2         PIC S9(08) COMP VALUE 0.
+000052         10  WS-TALLY-VAR1         PIC S9(08) COMP VALUE 0.
+000053         10  WS-TALLY-OTHER        PIC S9(08) COMP VALUE 0.
+000054
+000055 01  WS-HEADING-1               PIC X(132) VALUE
+000056     'DL100USR - TESTANTLR352 NIGHTLY BRANCH USAGE TALLY'.
+000057 01  WS-HEADING-2               PIC X(132) VALUE
+000058     'BLK   IGY-CICS   IGY-ARCH       VAR2       VAR1      OTHER'.
+000059 01  WS-DETAIL-LINE.
+000060     05  FILLER                PIC X(01) VALUE SPACE.
+000061     05  DL-BLOCK-NO           PIC 9(01).
+000062     05  FILLER                PIC X(03) VALUE SPACES.
+000063     05  DL-IGY-CICS           PIC ZZZ,ZZZ,ZZ9.
+000064     05  FILLER                PIC X(02) VALUE SPACES.
+000065     05  DL-IGY-ARCH           PIC ZZZ,ZZZ,ZZ9.
+000066     05  FILLER                PIC X(02) VALUE SPACES.
+000067     05  DL-VAR2               PIC ZZZ,ZZZ,ZZ9.
+000068     05  FILLER                PIC X(02) VALUE SPACES.
+000069     05  DL-VAR1               PIC ZZZ,ZZZ,ZZ9.
+000070     05  FILLER                PIC X(02) VALUE SPACES.
+000071     05  DL-OTHER              PIC ZZZ,ZZZ,ZZ9.
+000072     05  FILLER                PIC X(68) VALUE SPACES.
+000073 01  WS-SUMMARY-LINE            PIC X(132).
+000074 01  WS-TOTAL-COUNT-ED          PIC Z,ZZZ,ZZ9.
+000075
+000076 Procedure Division.
+000077 0000-MAINLINE.
+000078     PERFORM 1000-TALLY-USAGE
+000079         THRU 1000-TALLY-USAGE-EXIT
+000080
+000081     PERFORM 2000-PRODUCE-REPORT
+000082         THRU 2000-PRODUCE-REPORT-EXIT
+000083
+000084     GOBACK
+000085     .
+000086
+000087 1000-TALLY-USAGE.
+000088     MOVE 0 TO WS-TOTAL-COUNT
+000089     MOVE 'N' TO WS-EOF-SW
+000090
+000091     OPEN INPUT DL100-USE-FILE
+000092
+000093     PERFORM 1100-TALLY-ONE-RECORD
+000094         THRU 1100-TALLY-ONE-RECORD-EXIT
+000095         UNTIL WS-EOF
+000096
+000097     CLOSE DL100-USE-FILE
+000098     .
+000099 1000-TALLY-USAGE-EXIT.
+000100     EXIT.
+000101
+000102 1100-TALLY-ONE-RECORD.
+000103     READ DL100-USE-FILE
+000104         AT END
+000105             MOVE 'Y' TO WS-EOF-SW
+000106         NOT AT END
+000107             ADD 1 TO WS-TOTAL-COUNT
+000108             SET WS-TALLY-IDX TO DL100-USE-BLOCK-NO
+000109             EVALUATE DL100-USE-BRANCH-CODE
+000110                 WHEN 'IGY-CICS'
+000111                     ADD 1 TO WS-TALLY-IGY-CICS (WS-TALLY-IDX)
+000112                 WHEN 'IGY-ARCH'
+000113                     ADD 1 TO WS-TALLY-IGY-ARCH (WS-TALLY-IDX)
+000114                 WHEN 'VAR2'
+000115                     ADD 1 TO WS-TALLY-VAR2 (WS-TALLY-IDX)
+000116                 WHEN 'VAR1'
+000117                     ADD 1 TO WS-TALLY-VAR1 (WS-TALLY-IDX)
+000118                 WHEN OTHER
+000119                     ADD 1 TO WS-TALLY-OTHER (WS-TALLY-IDX)
+000120             END-EVALUATE
+000121     END-READ
+000122     .
+000123 1100-TALLY-ONE-RECORD-EXIT.
+000124     EXIT.
+000125
+000126 2000-PRODUCE-REPORT.
+000127     OPEN OUTPUT DL100-USR-RPT
+000128
+000129     MOVE WS-HEADING-1 TO DL100-USR-LINE
+000130     WRITE DL100-USR-LINE
+000131
+000132     MOVE WS-HEADING-2 TO DL100-USR-LINE
+000133     WRITE DL100-USR-LINE
+000134
+000135     PERFORM 2100-WRITE-ONE-DETAIL
+000136         THRU 2100-WRITE-ONE-DETAIL-EXIT
+000137         VARYING WS-BLOCK-IDX FROM 1 BY 1
+000138         UNTIL WS-BLOCK-IDX > 5
+000139
+000140     MOVE WS-TOTAL-COUNT TO WS-TOTAL-COUNT-ED
+000141     MOVE SPACES TO WS-SUMMARY-LINE
+000142     STRING 'TOTAL TRANSACTIONS TALLIED=' DELIMITED BY SIZE
+000143         WS-TOTAL-COUNT-ED DELIMITED BY SIZE
+000144         INTO WS-SUMMARY-LINE
+000145     WRITE DL100-USR-LINE FROM WS-SUMMARY-LINE
+000146
+000147     CLOSE DL100-USR-RPT
+000148     .
+000149 2000-PRODUCE-REPORT-EXIT.
+000150     EXIT.
+000151
+000152 2100-WRITE-ONE-DETAIL.
+000153     MOVE SPACES TO WS-DETAIL-LINE
+000154     MOVE WS-BLOCK-IDX TO DL-BLOCK-NO
+000155     MOVE WS-TALLY-IGY-CICS (WS-BLOCK-IDX) TO DL-IGY-CICS
+000156     MOVE WS-TALLY-IGY-ARCH (WS-BLOCK-IDX) TO DL-IGY-ARCH
+000157     MOVE WS-TALLY-VAR2 (WS-BLOCK-IDX) TO DL-VAR2
+000158     MOVE WS-TALLY-VAR1 (WS-BLOCK-IDX) TO DL-VAR1
+000159     MOVE WS-TALLY-OTHER (WS-BLOCK-IDX) TO DL-OTHER
+000160
+000161     WRITE DL100-USR-LINE FROM WS-DETAIL-LINE
+000162     .
+000163 2100-WRITE-ONE-DETAIL-EXIT.
+000164     EXIT.
