@@ -0,0 +1,59 @@
+000001*================================================================
+000002* PGMA0001
+000003*
+000004* RECEIVER FOR THE XCTL HAND-OFF OUT OF TESTANTLR115.  RECEIVES
+000005* CA-STUFF ON DFHCOMMAREA AND VALIDATES IT BEFORE ACTING ON IT.
+000006*
+000007* MAINTENANCE HISTORY
+000008* DATE       INIT   DESCRIPTION
+000009* ---------- ------ ----------------------------------------------
+000010* 2026-08-09 JFM    INITIAL VERSION - RECEIVE CA-STUFF OVER THE
+000011*                   SHARED CASTUFF COPYBOOK, NO MORE GUESSING AT
+000012*                   THE LAYOUT FROM THE CALLER'S SIDE.
+000013* 2026-08-09 JFM    REJECT DOWN-LEVEL CALLERS BASED ON CA-VERSION
+000014*                   INSTEAD OF TRUSTING WHATEVER IS IN CA-DATA.
+000015*================================================================
+000016 Identification Division.
+000017 Program-ID. PGMA0001.
+000018 Data Division.
+000019 Working-Storage Section.
+000020
+000021 01  CONSTANTS.
+000022     05  MYNAME               PIC X(012) VALUE 'PGMA0001'.
+000023
+000024 01  DOWN-LEVEL-MSG           PIC X(079)
+000025         VALUE 'CALLER IS RUNNING DOWN-LEVEL CA-STUFF - REJECTED'.
+000026
+000027 Linkage Section.
+000028
+000029     COPY CASTUFF REPLACING ==CA-STUFF== BY ==DFHCOMMAREA==.
+000030
+000031 Procedure Division.
+000032 0000-MAINLINE.
+000033     DISPLAY MYNAME ' Begin'
+000034
+000035     IF NOT CA-VERSION-CURRENT
+000036         PERFORM 1000-REJECT-DOWN-LEVEL
+000037             THRU 1000-REJECT-DOWN-LEVEL-EXIT
+000038         GO TO 0000-MAINLINE-EXIT
+000039     END-IF
+000040
+000041     DISPLAY MYNAME ' End'
+000042     .
+000043 0000-MAINLINE-EXIT.
+000044     EXEC CICS
+000045          RETURN
+000046     END-EXEC
+000047
+000048     GOBACK
+000049     .
+000050
+000051 1000-REJECT-DOWN-LEVEL.
+000052     SET CA-RC-SEVERE TO TRUE
+000053     MOVE DOWN-LEVEL-MSG TO CA-MESSAGE
+000054
+000055     DISPLAY MYNAME ' REJECTED DOWN-LEVEL CALLER - CA-VERSION='
+000056         CA-VERSION
+000057     .
+000058 1000-REJECT-DOWN-LEVEL-EXIT.
+000059     EXIT.
