@@ -1,25 +1,165 @@
 000001 Identification Division.
 000002 Program-ID. testantlr115.
-000003 Data Division.
-000004 Working-Storage Section.
-000005
-000006 01  CONSTANTS.
-000007     05  MYNAME               PIC X(012) VALUE 'testantlr115'.
-000008     05  PGM-0001             PIC X(008) VALUE 'PGMA0001'.
-000009
-000010 Procedure Division.
-000011     DISPLAY MYNAME ' Begin'
-000012     
-000013     EXEC CICS
-000014          XCTL
-000015          PROGRAM(PGM-0001)
-000016          COMMAREA(CA-STUFF)
-000017          LENGTH(CA-STUFF-LEN)
-000018     END-EXEC
-000019
-000020     DISPLAY MYNAME ' End'
-000021     
-000022     GOBACK
-000023     .
-000024
-000025
+000003 Environment Division.
+000004 Input-Output Section.
+000005 File-Control.
+000006     SELECT DL100-AUD-FILE ASSIGN TO DL100AUD
+000007         ORGANIZATION IS SEQUENTIAL.
+000008
+000009 Data Division.
+000010 File Section.
+000011 FD  DL100-AUD-FILE
+000012     RECORDING MODE IS F.
+000013     COPY DL100AUD.
+000014
+000015 Working-Storage Section.
+000016
+000017 01  CONSTANTS.
+000018     05  MYNAME               PIC X(012) VALUE 'testantlr115'.
+000019     05  PGM-0001             PIC X(008) VALUE 'PGMA0001'.
+000020
+000021 01  WS-CA-ACTUAL-LEN         PIC S9(08) COMP.
+000022
+000023 01  GETMAIN-RESP-AREA.
+000024     05  WS-GETMAIN-RESP      PIC S9(08) COMP.
+000025     05  WS-GETMAIN-RESP2     PIC S9(08) COMP.
+000026
+000027 01  XCTL-RESP-AREA.
+000028     05  WS-RESP              PIC S9(08) COMP.
+000029     05  WS-RESP2             PIC S9(08) COMP.
+000030
+000031 01  XCTL-ERROR-MSG           PIC X(079)
+000032         VALUE 'UNABLE TO CONTINUE - CONTACT SUPPORT'.
+000033
+000034     COPY CASTUFF.
+000035
+000036 Linkage Section.
+000037
+000038     COPY CASTUFF
+000039         REPLACING ==CA-STUFF==           BY ==DYNAMIC-CA-STUFF==
+000040       ==CA-VERSION-CURRENT== BY ==DYNAMIC-CA-VERSION-CURRENT==
+000041           ==CA-VERSION==         BY ==DYNAMIC-CA-VERSION==
+000042           ==CA-RC-NORMAL==       BY ==DYNAMIC-CA-RC-NORMAL==
+000043           ==CA-RC-WARNING==      BY ==DYNAMIC-CA-RC-WARNING==
+000044           ==CA-RC-ERROR==        BY ==DYNAMIC-CA-RC-ERROR==
+000045           ==CA-RC-SEVERE==       BY ==DYNAMIC-CA-RC-SEVERE==
+000046           ==CA-RETURN-CODE==     BY ==DYNAMIC-CA-RETURN-CODE==
+000047           ==CA-TRAN-CODE==       BY ==DYNAMIC-CA-TRAN-CODE==
+000048           ==CA-MESSAGE==         BY ==DYNAMIC-CA-MESSAGE==
+000049           ==CA-DATA-LEN==        BY ==DYNAMIC-CA-DATA-LEN==
+000050           ==CA-DATA==            BY ==DYNAMIC-CA-DATA==
+000051           ==CA-HEADER==          BY ==DYNAMIC-CA-HEADER==.
+000052
+000053 Procedure Division.
+000054 0000-MAINLINE.
+000055     DISPLAY MYNAME ' Begin'
+000056
+000057     SET CA-VERSION-CURRENT TO TRUE
+000058     MOVE 0 TO CA-DATA-LEN
+000059
+000060     COMPUTE WS-CA-ACTUAL-LEN = LENGTH OF CA-STUFF
+000061         - LENGTH OF CA-DATA + CA-DATA-LEN
+000062
+000063     PERFORM 1500-GETMAIN-COMMAREA
+000064         THRU 1500-GETMAIN-COMMAREA-EXIT
+000065
+000066     IF WS-GETMAIN-RESP EQUAL DFHRESP(NORMAL)
+000067         PERFORM 2000-TRANSFER-CONTROL
+000068             THRU 2000-TRANSFER-CONTROL-EXIT
+000069     END-IF
+000070
+000071     DISPLAY MYNAME ' End'
+000072
+000073     GOBACK
+000074     .
+000075
+000076 1000-WRITE-AUDIT-RECORD.
+000077     MOVE FUNCTION CURRENT-DATE TO DL100-AUD-TIMESTAMP
+000078     MOVE EIBTRMID TO DL100-AUD-TERM-ID
+000079     MOVE EIBUSERID TO DL100-AUD-USER-ID
+000080     MOVE MYNAME TO DL100-AUD-SOURCE-PGM
+000081     MOVE PGM-0001 TO DL100-AUD-TARGET-PGM
+000082     MOVE WS-CA-ACTUAL-LEN TO DL100-AUD-CA-LEN
+000083
+000084     OPEN EXTEND DL100-AUD-FILE
+000085     WRITE DL100-AUD-RECORD
+000086     CLOSE DL100-AUD-FILE
+000087     .
+000088 1000-WRITE-AUDIT-RECORD-EXIT.
+000089     EXIT.
+000090
+000091 1500-GETMAIN-COMMAREA.
+000092     EXEC CICS
+000093          GETMAIN
+000094          SET(ADDRESS OF DYNAMIC-CA-STUFF)
+000095          FLENGTH(WS-CA-ACTUAL-LEN)
+000096          RESP(WS-GETMAIN-RESP)
+000097          RESP2(WS-GETMAIN-RESP2)
+000098     END-EXEC
+000099
+000100     IF WS-GETMAIN-RESP NOT EQUAL DFHRESP(NORMAL)
+000101         PERFORM 7000-GETMAIN-ERROR THRU 7000-GETMAIN-ERROR-EXIT
+000102         GO TO 1500-GETMAIN-COMMAREA-EXIT
+000103     END-IF
+000104
+000105     MOVE CA-VERSION   TO DYNAMIC-CA-VERSION
+000106     MOVE CA-TRAN-CODE TO DYNAMIC-CA-TRAN-CODE
+000107     MOVE CA-RETURN-CODE TO DYNAMIC-CA-RETURN-CODE
+000108     MOVE CA-MESSAGE   TO DYNAMIC-CA-MESSAGE
+000109     MOVE CA-DATA-LEN  TO DYNAMIC-CA-DATA-LEN
+000110
+000111     IF CA-DATA-LEN GREATER THAN 0
+000112         MOVE CA-DATA(1:CA-DATA-LEN)
+000113             TO DYNAMIC-CA-DATA(1:CA-DATA-LEN)
+000114     END-IF
+000115     .
+000116 1500-GETMAIN-COMMAREA-EXIT.
+000117     EXIT.
+000118
+000119 2000-TRANSFER-CONTROL.
+000120     PERFORM 1000-WRITE-AUDIT-RECORD
+000121         THRU 1000-WRITE-AUDIT-RECORD-EXIT
+000122
+000123     EXEC CICS
+000124          XCTL
+000125          PROGRAM(PGM-0001)
+000126          COMMAREA(DYNAMIC-CA-STUFF)
+000127          LENGTH(WS-CA-ACTUAL-LEN)
+000128          RESP(WS-RESP)
+000129          RESP2(WS-RESP2)
+000130     END-EXEC
+000131
+000132     IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+000133         PERFORM 8000-XCTL-ERROR THRU 8000-XCTL-ERROR-EXIT
+000134     END-IF
+000135     .
+000136 2000-TRANSFER-CONTROL-EXIT.
+000137     EXIT.
+000138
+000139 7000-GETMAIN-ERROR.
+000140     DISPLAY MYNAME ' GETMAIN FAILED'
+000141         ' RESP=' WS-GETMAIN-RESP ' RESP2=' WS-GETMAIN-RESP2
+000142
+000143     EXEC CICS
+000144          SEND TEXT
+000145          FROM(XCTL-ERROR-MSG)
+000146          LENGTH(LENGTH OF XCTL-ERROR-MSG)
+000147          ERASE
+000148     END-EXEC
+000149     .
+000150 7000-GETMAIN-ERROR-EXIT.
+000151     EXIT.
+000152
+000153 8000-XCTL-ERROR.
+000154     DISPLAY MYNAME ' XCTL TO ' PGM-0001 ' FAILED'
+000155         ' RESP=' WS-RESP ' RESP2=' WS-RESP2
+000156
+000157     EXEC CICS
+000158          SEND TEXT
+000159          FROM(XCTL-ERROR-MSG)
+000160          LENGTH(LENGTH OF XCTL-ERROR-MSG)
+000161          ERASE
+000162     END-EXEC
+000163     .
+000164 8000-XCTL-ERROR-EXIT.
+000165     EXIT.
