@@ -1,177 +1,312 @@
 000001 ID Division.                                                     00000001
 000002 Program-ID. testantlr352.                                        00000002
-000003 Procedure Division.                                              00000003
-000004                                                                  00000004
-000005 >>DEFINE IGY-ARCH 0                                              00000005
-000006 >>DEFINE VAR1 0                                                  00000006
+000003 Data Division.                                                   00000003
+000004 Working-Storage Section.                                         00000004
+000005                                                                  00000005
+000006     COPY DL100RTP.                                               00000006
 000007                                                                  00000007
-000008 >>EVALUATE TRUE                                                  00000008
-000009 >>WHEN IGY-CICS                                                  00000009
-000010     EXEC CICS                                                    00000010
-000011          XCTL                                                    00000011
-000012          PROGRAM('IGYCICS1')                                     00000012
-000013     END-EXEC                                                     00000013
-000014 >>WHEN IGY-ARCH > 10                                             00000014
-000015     CALL 'IGYARCH1' USING                                        00000015
-000016          X                                                       00000016
-000017          Y                                                       00000017
-000018          Z                                                       00000018
-000019     END-CALL                                                     00000019
-000020 >>WHEN VAR2 IS DEFINED                                           00000020
-000021     CALL 'VAR2#1' USING                                          00000021
-000022          X                                                       00000022
-000023          Y                                                       00000023
-000024          Z                                                       00000024
-000025     END-CALL                                                     00000025
-000026 >>WHEN VAR1 + 1 = 2                                              00000026
-000027     CALL 'VAR1#1' USING                                          00000027
-000028          X                                                       00000028
-000029          Y                                                       00000029
-000030          Z                                                       00000030
-000031     END-CALL                                                     00000031
-000032 >>WHEN OTHER                                                     00000032
-000033     CALL 'OTHER#1' USING                                         00000033
-000034          X                                                       00000034
-000035          Y                                                       00000035
-000036          Z                                                       00000036
-000037     END-CALL                                                     00000037
-000038 >>END-EVALUATE                                                   00000038
-000039                                                                  00000039
-000040 >>DEFINE VAR1 AS 1                                               00000040
-000041                                                                  00000041
-000042 >>EVALUATE TRUE                                                  00000042
-000043 >>WHEN IGY-CICS                                                  00000043
-000044     EXEC CICS                                                    00000044
-000045          XCTL                                                    00000045
-000046          PROGRAM('IGYCICS2')                                     00000046
-000047     END-EXEC                                                     00000047
-000048 >>WHEN IGY-ARCH > 10                                             00000048
-000049     CALL 'IGYARCH2' USING                                        00000049
-000050          X                                                       00000050
-000051          Y                                                       00000051
-000052          Z                                                       00000052
-000053     END-CALL                                                     00000053
-000054 >>WHEN VAR2 IS DEFINED                                           00000054
-000055     CALL 'VAR2#2' USING                                          00000055
-000056          X                                                       00000056
-000057          Y                                                       00000057
-000058          Z                                                       00000058
-000059     END-CALL                                                     00000059
-000060 >>WHEN VAR1 + 1 = 2                                              00000060
-000061     CALL 'VAR1#2' USING                                          00000061
-000062          X                                                       00000062
-000063          Y                                                       00000063
-000064          Z                                                       00000064
-000065     END-CALL                                                     00000065
-000066 >>WHEN OTHER                                                     00000066
-000067     CALL 'OTHER#2' USING                                         00000067
-000068          X                                                       00000068
-000069          Y                                                       00000069
-000070          Z                                                       00000070
-000071     END-CALL                                                     00000071
-000072 >>END-EVALUATE                                                   00000072
-000073                                                                  00000073
-000074 >>DEFINE VAR2                                                    00000074
-000075                                                                  00000075
-000076 >>EVALUATE TRUE                                                  00000076
-000077 >>WHEN IGY-CICS                                                  00000077
-000078     EXEC CICS                                                    00000078
-000079          XCTL                                                    00000079
-000080          PROGRAM('IGYCICS3')                                     00000080
-000081     END-EXEC                                                     00000081
-000082 >>WHEN IGY-ARCH > 10                                             00000082
-000083     CALL 'IGYARCH3' USING                                        00000083
-000084          X                                                       00000084
-000085          Y                                                       00000085
-000086          Z                                                       00000086
-000087     END-CALL                                                     00000087
-000088 >>WHEN VAR2 IS DEFINED                                           00000088
-000089     CALL 'VAR2#3' USING                                          00000089
-000090          X                                                       00000090
-000091          Y                                                       00000091
-000092          Z                                                       00000092
+000008 01  WS-CALL-PARMS.                                               00000008
+000009     05  X                     PIC X(01).                         00000009
+000010     05  Y                     PIC X(01).                         00000010
+000011     05  Z                     PIC X(01).                         00000011
+000012                                                                  00000012
+000013 Procedure Division.                                              00000013
+000014                                                                  00000014
+000015 >>DEFINE IGY-ARCH 0                                              00000015
+000016 >>DEFINE VAR1 0                                                  00000016
+000017                                                                  00000017
+000018 >>EVALUATE TRUE                                                  00000018
+000019 >>WHEN IGY-CICS                                                  00000019
+000020     MOVE 1 TO DL100-RTR-BLOCK-NO                                 00000020
+000021     MOVE 'IGY-CICS' TO DL100-RTR-BRANCH-CODE                     00000021
+000022     MOVE 'IGYCICS1' TO DL100-RTR-CANDIDATE-NAME                  00000022
+000023     CALL 'DL100RTR' USING DL100-RTR-PARMS                        00000023
+000024     END-CALL                                                     00000024
+000025     EXEC CICS                                                    00000025
+000026          XCTL                                                    00000026
+000027          PROGRAM(DL100-RTR-EFFECTIVE-NAME)                       00000027
+000028     END-EXEC                                                     00000028
+000029 >>WHEN IGY-ARCH > 10                                             00000029
+000030     MOVE 1 TO DL100-RTR-BLOCK-NO                                 00000030
+000031     MOVE 'IGY-ARCH' TO DL100-RTR-BRANCH-CODE                     00000031
+000032     MOVE 'IGYARCH1' TO DL100-RTR-CANDIDATE-NAME                  00000032
+000033     CALL 'DL100RTR' USING DL100-RTR-PARMS                        00000033
+000034     END-CALL                                                     00000034
+000035     CALL DL100-RTR-EFFECTIVE-NAME USING                          00000035
+000036          X                                                       00000036
+000037          Y                                                       00000037
+000038          Z                                                       00000038
+000039     END-CALL                                                     00000039
+000040 >>WHEN VAR2 IS DEFINED                                           00000040
+000041     MOVE 1 TO DL100-RTR-BLOCK-NO                                 00000041
+000042     MOVE 'VAR2' TO DL100-RTR-BRANCH-CODE                         00000042
+000043     MOVE 'VAR2#1' TO DL100-RTR-CANDIDATE-NAME                    00000043
+000044     CALL 'DL100RTR' USING DL100-RTR-PARMS                        00000044
+000045     END-CALL                                                     00000045
+000046     CALL DL100-RTR-EFFECTIVE-NAME USING                          00000046
+000047          X                                                       00000047
+000048          Y                                                       00000048
+000049          Z                                                       00000049
+000050     END-CALL                                                     00000050
+000051 >>WHEN VAR1 + 1 = 2                                              00000051
+000052     MOVE 1 TO DL100-RTR-BLOCK-NO                                 00000052
+000053     MOVE 'VAR1' TO DL100-RTR-BRANCH-CODE                         00000053
+000054     MOVE 'VAR1#1' TO DL100-RTR-CANDIDATE-NAME                    00000054
+000055     CALL 'DL100RTR' USING DL100-RTR-PARMS                        00000055
+000056     END-CALL                                                     00000056
+000057     CALL DL100-RTR-EFFECTIVE-NAME USING                          00000057
+000058          X                                                       00000058
+000059          Y                                                       00000059
+000060          Z                                                       00000060
+000061     END-CALL                                                     00000061
+000062 >>WHEN OTHER                                                     00000062
+000063     MOVE 1 TO DL100-RTR-BLOCK-NO                                 00000063
+000064     MOVE 'OTHER' TO DL100-RTR-BRANCH-CODE                        00000064
+000065     MOVE 'OTHER#1' TO DL100-RTR-CANDIDATE-NAME                   00000065
+000066     CALL 'DL100RTR' USING DL100-RTR-PARMS                        00000066
+000067     END-CALL                                                     00000067
+000068     CALL DL100-RTR-EFFECTIVE-NAME USING                          00000068
+000069          X                                                       00000069
+000070          Y                                                       00000070
+000071          Z                                                       00000071
+000072     END-CALL                                                     00000072
+000073 >>END-EVALUATE                                                   00000073
+000074                                                                  00000074
+000075 >>DEFINE VAR1 AS 1                                               00000075
+000076                                                                  00000076
+000077 >>EVALUATE TRUE                                                  00000077
+000078 >>WHEN IGY-CICS                                                  00000078
+000079     MOVE 2 TO DL100-RTR-BLOCK-NO                                 00000079
+000080     MOVE 'IGY-CICS' TO DL100-RTR-BRANCH-CODE                     00000080
+000081     MOVE 'IGYCICS2' TO DL100-RTR-CANDIDATE-NAME                  00000081
+000082     CALL 'DL100RTR' USING DL100-RTR-PARMS                        00000082
+000083     END-CALL                                                     00000083
+000084     EXEC CICS                                                    00000084
+000085          XCTL                                                    00000085
+000086          PROGRAM(DL100-RTR-EFFECTIVE-NAME)                       00000086
+000087     END-EXEC                                                     00000087
+000088 >>WHEN IGY-ARCH > 10                                             00000088
+000089     MOVE 2 TO DL100-RTR-BLOCK-NO                                 00000089
+000090     MOVE 'IGY-ARCH' TO DL100-RTR-BRANCH-CODE                     00000090
+000091     MOVE 'IGYARCH2' TO DL100-RTR-CANDIDATE-NAME                  00000091
+000092     CALL 'DL100RTR' USING DL100-RTR-PARMS                        00000092
 000093     END-CALL                                                     00000093
-000094 >>WHEN VAR1 + 1 = 2                                              00000094
-000095     CALL 'VAR1#3' USING                                          00000095
-000096          X                                                       00000096
-000097          Y                                                       00000097
-000098          Z                                                       00000098
-000099     END-CALL                                                     00000099
-000100 >>WHEN OTHER                                                     00000100
-000101     CALL 'OTHER#3' USING                                         00000101
-000102          X                                                       00000102
-000103          Y                                                       00000103
-000104          Z                                                       00000104
-000105     END-CALL                                                     00000105
-000106 >>END-EVALUATE                                                   00000106
-000107                                                                  00000107
-000108 >>DEFINE IGY-ARCH 11                                             00000108
-000109                                                                  00000109
-000110 >>EVALUATE TRUE                                                  00000110
-000111 >>WHEN IGY-CICS                                                  00000111
-000112     EXEC CICS                                                    00000112
-000113          XCTL                                                    00000113
-000114          PROGRAM('IGYCICS4')                                     00000114
-000115     END-EXEC                                                     00000115
-000116 >>WHEN IGY-ARCH > 10                                             00000116
-000117     CALL 'IGYARCH4' USING                                        00000117
-000118          X                                                       00000118
-000119          Y                                                       00000119
-000120          Z                                                       00000120
-000121     END-CALL                                                     00000121
-000122 >>WHEN VAR2 IS DEFINED                                           00000122
-000123     CALL 'VAR2#4' USING                                          00000123
-000124          X                                                       00000124
-000125          Y                                                       00000125
-000126          Z                                                       00000126
-000127     END-CALL                                                     00000127
-000128 >>WHEN VAR1 + 1 = 2                                              00000128
-000129     CALL 'VAR1#4' USING                                          00000129
-000130          X                                                       00000130
-000131          Y                                                       00000131
-000132          Z                                                       00000132
-000133     END-CALL                                                     00000133
-000134 >>WHEN OTHER                                                     00000134
-000135     CALL 'OTHER#4' USING                                         00000135
-000136          X                                                       00000136
-000137          Y                                                       00000137
-000138          Z                                                       00000138
-000139     END-CALL                                                     00000139
-000140 >>END-EVALUATE                                                   00000140
-000141                                                                  00000141
-000142 >>DEFINE IGY-CICS                                                00000142
-000143                                                                  00000143
-000144 >>EVALUATE TRUE                                                  00000144
-000145 >>WHEN IGY-CICS                                                  00000145
-000146     EXEC CICS                                                    00000146
-000147          XCTL                                                    00000147
-000148          PROGRAM('IGYCICS5')                                     00000148
-000149     END-EXEC                                                     00000149
-000150 >>WHEN IGY-ARCH > 10                                             00000150
-000151     CALL 'IGYARCH5' USING                                        00000151
-000152          X                                                       00000152
-000153          Y                                                       00000153
-000154          Z                                                       00000154
-000155     END-CALL                                                     00000155
-000156 >>WHEN VAR2 IS DEFINED                                           00000156
-000157     CALL 'VAR2#5' USING                                          00000157
-000158          X                                                       00000158
-000159          Y                                                       00000159
-000160          Z                                                       00000160
-000161     END-CALL                                                     00000161
-000162 >>WHEN VAR1 + 1 = 2                                              00000162
-000163     CALL 'VAR1#5' USING                                          00000163
-000164          X                                                       00000164
-000165          Y                                                       00000165
-000166          Z                                                       00000166
-000167     END-CALL                                                     00000167
-000168 >>WHEN OTHER                                                     00000168
-000169     CALL 'OTHER#5' USING                                         00000169
-000170          X                                                       00000170
-000171          Y                                                       00000171
-000172          Z                                                       00000172
-000173     END-CALL                                                     00000173
-000174 >>END-EVALUATE                                                   00000174
-000175                                                                  00000175
-000176                                                                  00000176
-000177     GOBACK.                                                      00000177
\ No newline at end of file
+000094     CALL DL100-RTR-EFFECTIVE-NAME USING                          00000094
+000095          X                                                       00000095
+000096          Y                                                       00000096
+000097          Z                                                       00000097
+000098     END-CALL                                                     00000098
+000099 >>WHEN VAR2 IS DEFINED                                           00000099
+000100     MOVE 2 TO DL100-RTR-BLOCK-NO                                 00000100
+000101     MOVE 'VAR2' TO DL100-RTR-BRANCH-CODE                         00000101
+000102     MOVE 'VAR2#2' TO DL100-RTR-CANDIDATE-NAME                    00000102
+000103     CALL 'DL100RTR' USING DL100-RTR-PARMS                        00000103
+000104     END-CALL                                                     00000104
+000105     CALL DL100-RTR-EFFECTIVE-NAME USING                          00000105
+000106          X                                                       00000106
+000107          Y                                                       00000107
+000108          Z                                                       00000108
+000109     END-CALL                                                     00000109
+000110 >>WHEN VAR1 + 1 = 2                                              00000110
+000111     MOVE 2 TO DL100-RTR-BLOCK-NO                                 00000111
+000112     MOVE 'VAR1' TO DL100-RTR-BRANCH-CODE                         00000112
+000113     MOVE 'VAR1#2' TO DL100-RTR-CANDIDATE-NAME                    00000113
+000114     CALL 'DL100RTR' USING DL100-RTR-PARMS                        00000114
+000115     END-CALL                                                     00000115
+000116     CALL DL100-RTR-EFFECTIVE-NAME USING                          00000116
+000117          X                                                       00000117
+000118          Y                                                       00000118
+000119          Z                                                       00000119
+000120     END-CALL                                                     00000120
+000121 >>WHEN OTHER                                                     00000121
+000122     MOVE 2 TO DL100-RTR-BLOCK-NO                                 00000122
+000123     MOVE 'OTHER' TO DL100-RTR-BRANCH-CODE                        00000123
+000124     MOVE 'OTHER#2' TO DL100-RTR-CANDIDATE-NAME                   00000124
+000125     CALL 'DL100RTR' USING DL100-RTR-PARMS                        00000125
+000126     END-CALL                                                     00000126
+000127     CALL DL100-RTR-EFFECTIVE-NAME USING                          00000127
+000128          X                                                       00000128
+000129          Y                                                       00000129
+000130          Z                                                       00000130
+000131     END-CALL                                                     00000131
+000132 >>END-EVALUATE                                                   00000132
+000133                                                                  00000133
+000134 >>DEFINE VAR2                                                    00000134
+000135                                                                  00000135
+000136 >>EVALUATE TRUE                                                  00000136
+000137 >>WHEN IGY-CICS                                                  00000137
+000138     MOVE 3 TO DL100-RTR-BLOCK-NO                                 00000138
+000139     MOVE 'IGY-CICS' TO DL100-RTR-BRANCH-CODE                     00000139
+000140     MOVE 'IGYCICS3' TO DL100-RTR-CANDIDATE-NAME                  00000140
+000141     CALL 'DL100RTR' USING DL100-RTR-PARMS                        00000141
+000142     END-CALL                                                     00000142
+000143     EXEC CICS                                                    00000143
+000144          XCTL                                                    00000144
+000145          PROGRAM(DL100-RTR-EFFECTIVE-NAME)                       00000145
+000146     END-EXEC                                                     00000146
+000147 >>WHEN IGY-ARCH > 10                                             00000147
+000148     MOVE 3 TO DL100-RTR-BLOCK-NO                                 00000148
+000149     MOVE 'IGY-ARCH' TO DL100-RTR-BRANCH-CODE                     00000149
+000150     MOVE 'IGYARCH3' TO DL100-RTR-CANDIDATE-NAME                  00000150
+000151     CALL 'DL100RTR' USING DL100-RTR-PARMS                        00000151
+000152     END-CALL                                                     00000152
+000153     CALL DL100-RTR-EFFECTIVE-NAME USING                          00000153
+000154          X                                                       00000154
+000155          Y                                                       00000155
+000156          Z                                                       00000156
+000157     END-CALL                                                     00000157
+000158 >>WHEN VAR2 IS DEFINED                                           00000158
+000159     MOVE 3 TO DL100-RTR-BLOCK-NO                                 00000159
+000160     MOVE 'VAR2' TO DL100-RTR-BRANCH-CODE                         00000160
+000161     MOVE 'VAR2#3' TO DL100-RTR-CANDIDATE-NAME                    00000161
+000162     CALL 'DL100RTR' USING DL100-RTR-PARMS                        00000162
+000163     END-CALL                                                     00000163
+000164     CALL DL100-RTR-EFFECTIVE-NAME USING                          00000164
+000165          X                                                       00000165
+000166          Y                                                       00000166
+000167          Z                                                       00000167
+000168     END-CALL                                                     00000168
+000169 >>WHEN VAR1 + 1 = 2                                              00000169
+000170     MOVE 3 TO DL100-RTR-BLOCK-NO                                 00000170
+000171     MOVE 'VAR1' TO DL100-RTR-BRANCH-CODE                         00000171
+000172     MOVE 'VAR1#3' TO DL100-RTR-CANDIDATE-NAME                    00000172
+000173     CALL 'DL100RTR' USING DL100-RTR-PARMS                        00000173
+000174     END-CALL                                                     00000174
+000175     CALL DL100-RTR-EFFECTIVE-NAME USING                          00000175
+000176          X                                                       00000176
+000177          Y                                                       00000177
+000178          Z                                                       00000178
+000179     END-CALL                                                     00000179
+000180 >>WHEN OTHER                                                     00000180
+000181     MOVE 3 TO DL100-RTR-BLOCK-NO                                 00000181
+000182     MOVE 'OTHER' TO DL100-RTR-BRANCH-CODE                        00000182
+000183     MOVE 'OTHER#3' TO DL100-RTR-CANDIDATE-NAME                   00000183
+000184     CALL 'DL100RTR' USING DL100-RTR-PARMS                        00000184
+000185     END-CALL                                                     00000185
+000186     CALL DL100-RTR-EFFECTIVE-NAME USING                          00000186
+000187          X                                                       00000187
+000188          Y                                                       00000188
+000189          Z                                                       00000189
+000190     END-CALL                                                     00000190
+000191 >>END-EVALUATE                                                   00000191
+000192                                                                  00000192
+000193 >>DEFINE IGY-ARCH 11                                             00000193
+000194                                                                  00000194
+000195 >>EVALUATE TRUE                                                  00000195
+000196 >>WHEN IGY-CICS                                                  00000196
+000197     MOVE 4 TO DL100-RTR-BLOCK-NO                                 00000197
+000198     MOVE 'IGY-CICS' TO DL100-RTR-BRANCH-CODE                     00000198
+000199     MOVE 'IGYCICS4' TO DL100-RTR-CANDIDATE-NAME                  00000199
+000200     CALL 'DL100RTR' USING DL100-RTR-PARMS                        00000200
+000201     END-CALL                                                     00000201
+000202     EXEC CICS                                                    00000202
+000203          XCTL                                                    00000203
+000204          PROGRAM(DL100-RTR-EFFECTIVE-NAME)                       00000204
+000205     END-EXEC                                                     00000205
+000206 >>WHEN IGY-ARCH > 10                                             00000206
+000207     MOVE 4 TO DL100-RTR-BLOCK-NO                                 00000207
+000208     MOVE 'IGY-ARCH' TO DL100-RTR-BRANCH-CODE                     00000208
+000209     MOVE 'IGYARCH4' TO DL100-RTR-CANDIDATE-NAME                  00000209
+000210     CALL 'DL100RTR' USING DL100-RTR-PARMS                        00000210
+000211     END-CALL                                                     00000211
+000212     CALL DL100-RTR-EFFECTIVE-NAME USING                          00000212
+000213          X                                                       00000213
+000214          Y                                                       00000214
+000215          Z                                                       00000215
+000216     END-CALL                                                     00000216
+000217 >>WHEN VAR2 IS DEFINED                                           00000217
+000218     MOVE 4 TO DL100-RTR-BLOCK-NO                                 00000218
+000219     MOVE 'VAR2' TO DL100-RTR-BRANCH-CODE                         00000219
+000220     MOVE 'VAR2#4' TO DL100-RTR-CANDIDATE-NAME                    00000220
+000221     CALL 'DL100RTR' USING DL100-RTR-PARMS                        00000221
+000222     END-CALL                                                     00000222
+000223     CALL DL100-RTR-EFFECTIVE-NAME USING                          00000223
+000224          X                                                       00000224
+000225          Y                                                       00000225
+000226          Z                                                       00000226
+000227     END-CALL                                                     00000227
+000228 >>WHEN VAR1 + 1 = 2                                              00000228
+000229     MOVE 4 TO DL100-RTR-BLOCK-NO                                 00000229
+000230     MOVE 'VAR1' TO DL100-RTR-BRANCH-CODE                         00000230
+000231     MOVE 'VAR1#4' TO DL100-RTR-CANDIDATE-NAME                    00000231
+000232     CALL 'DL100RTR' USING DL100-RTR-PARMS                        00000232
+000233     END-CALL                                                     00000233
+000234     CALL DL100-RTR-EFFECTIVE-NAME USING                          00000234
+000235          X                                                       00000235
+000236          Y                                                       00000236
+000237          Z                                                       00000237
+000238     END-CALL                                                     00000238
+000239 >>WHEN OTHER                                                     00000239
+000240     MOVE 4 TO DL100-RTR-BLOCK-NO                                 00000240
+000241     MOVE 'OTHER' TO DL100-RTR-BRANCH-CODE                        00000241
+000242     MOVE 'OTHER#4' TO DL100-RTR-CANDIDATE-NAME                   00000242
+000243     CALL 'DL100RTR' USING DL100-RTR-PARMS                        00000243
+000244     END-CALL                                                     00000244
+000245     CALL DL100-RTR-EFFECTIVE-NAME USING                          00000245
+000246          X                                                       00000246
+000247          Y                                                       00000247
+000248          Z                                                       00000248
+000249     END-CALL                                                     00000249
+000250 >>END-EVALUATE                                                   00000250
+000251                                                                  00000251
+000252 >>DEFINE IGY-CICS                                                00000252
+000253                                                                  00000253
+000254 >>EVALUATE TRUE                                                  00000254
+000255 >>WHEN IGY-CICS                                                  00000255
+000256     MOVE 5 TO DL100-RTR-BLOCK-NO                                 00000256
+000257     MOVE 'IGY-CICS' TO DL100-RTR-BRANCH-CODE                     00000257
+000258     MOVE 'IGYCICS5' TO DL100-RTR-CANDIDATE-NAME                  00000258
+000259     CALL 'DL100RTR' USING DL100-RTR-PARMS                        00000259
+000260     END-CALL                                                     00000260
+000261     EXEC CICS                                                    00000261
+000262          XCTL                                                    00000262
+000263          PROGRAM(DL100-RTR-EFFECTIVE-NAME)                       00000263
+000264     END-EXEC                                                     00000264
+000265 >>WHEN IGY-ARCH > 10                                             00000265
+000266     MOVE 5 TO DL100-RTR-BLOCK-NO                                 00000266
+000267     MOVE 'IGY-ARCH' TO DL100-RTR-BRANCH-CODE                     00000267
+000268     MOVE 'IGYARCH5' TO DL100-RTR-CANDIDATE-NAME                  00000268
+000269     CALL 'DL100RTR' USING DL100-RTR-PARMS                        00000269
+000270     END-CALL                                                     00000270
+000271     CALL DL100-RTR-EFFECTIVE-NAME USING                          00000271
+000272          X                                                       00000272
+000273          Y                                                       00000273
+000274          Z                                                       00000274
+000275     END-CALL                                                     00000275
+000276 >>WHEN VAR2 IS DEFINED                                           00000276
+000277     MOVE 5 TO DL100-RTR-BLOCK-NO                                 00000277
+000278     MOVE 'VAR2' TO DL100-RTR-BRANCH-CODE                         00000278
+000279     MOVE 'VAR2#5' TO DL100-RTR-CANDIDATE-NAME                    00000279
+000280     CALL 'DL100RTR' USING DL100-RTR-PARMS                        00000280
+000281     END-CALL                                                     00000281
+000282     CALL DL100-RTR-EFFECTIVE-NAME USING                          00000282
+000283          X                                                       00000283
+000284          Y                                                       00000284
+000285          Z                                                       00000285
+000286     END-CALL                                                     00000286
+000287 >>WHEN VAR1 + 1 = 2                                              00000287
+000288     MOVE 5 TO DL100-RTR-BLOCK-NO                                 00000288
+000289     MOVE 'VAR1' TO DL100-RTR-BRANCH-CODE                         00000289
+000290     MOVE 'VAR1#5' TO DL100-RTR-CANDIDATE-NAME                    00000290
+000291     CALL 'DL100RTR' USING DL100-RTR-PARMS                        00000291
+000292     END-CALL                                                     00000292
+000293     CALL DL100-RTR-EFFECTIVE-NAME USING                          00000293
+000294          X                                                       00000294
+000295          Y                                                       00000295
+000296          Z                                                       00000296
+000297     END-CALL                                                     00000297
+000298 >>WHEN OTHER                                                     00000298
+000299     MOVE 5 TO DL100-RTR-BLOCK-NO                                 00000299
+000300     MOVE 'OTHER' TO DL100-RTR-BRANCH-CODE                        00000300
+000301     MOVE 'OTHER#5' TO DL100-RTR-CANDIDATE-NAME                   00000301
+000302     CALL 'DL100RTR' USING DL100-RTR-PARMS                        00000302
+000303     END-CALL                                                     00000303
+000304     CALL DL100-RTR-EFFECTIVE-NAME USING                          00000304
+000305          X                                                       00000305
+000306          Y                                                       00000306
+000307          Z                                                       00000307
+000308     END-CALL                                                     00000308
+000309 >>END-EVALUATE                                                   00000309
+000310                                                                  00000310
+000311                                                                  00000311
+000312     GOBACK.                                                      00000312
